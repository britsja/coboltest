@@ -1,32 +1,452 @@
-        IDENTIFICATION DIVISION. 
+        IDENTIFICATION DIVISION.
         PROGRAM-ID. JanApp.
         AUTHOR. JAN B.
-        DATE-WRITTEN. 02 DECEMBER 2024
-       
+        DATE-WRITTEN. 02 DECEMBER 2024.
+
         ENVIRONMENT DIVISION.
-        
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ORDER-MASTER ASSIGN TO "ORDMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ORD-NUMBER
+                FILE STATUS IS OrderFileStatus.
+            SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CUST-NUMBER
+                ALTERNATE RECORD KEY IS CUST-SSN WITH DUPLICATES
+                FILE STATUS IS CustomerFileStatus.
+            SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ReportFileStatus.
+            SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS AuditFileStatus.
+            SELECT OPERATOR-FILE ASSIGN TO "OPERMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS OPER-USER-ID
+                FILE STATUS IS OperatorFileStatus.
+            SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ControlFileStatus.
+            SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CheckpointFileStatus.
+            SELECT CUSTOMER-EXPORT-FILE ASSIGN TO "CUSTEXP"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CustomerExportFileStatus.
+            SELECT ORDER-EXPORT-FILE ASSIGN TO "ORDEXP"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS OrderExportFileStatus.
+            SELECT CONTROL-COUNT-REPORT-FILE ASSIGN TO "CTLRPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ControlReportFileStatus.
+
         DATA DIVISION.
-        WORKING-STORAGE SECTION. 
+        FILE SECTION.
+        FD  ORDER-MASTER.
+            COPY ORDREC.
+        FD  CUSTOMER-MASTER.
+            COPY CUSTREC.
+        FD  REPORT-FILE.
+        01 REPORT-LINE PIC X(132).
+        FD  AUDIT-LOG.
+        01 AUDIT-LOG-LINE PIC X(130).
+        FD  OPERATOR-FILE.
+            COPY OPERREC.
+        FD  CONTROL-FILE.
+        01 CONTROL-FILE-LINE.
+           05 CTL-MENU-CHOICE       PIC 9(01).
+           05 CTL-SUB-CHOICE        PIC 9(01).
+           05 CTL-ORDER-CUST-NUMBER PIC 9(06).
+           05 CTL-ORDER-ITEM-NUMBER PIC X(10).
+           05 CTL-ORDER-ITEM-QTY    PIC 9(05).
+           05 CTL-ORDER-ITEM-PRICE  PIC 9(05)V99.
+        FD  CHECKPOINT-FILE.
+            COPY CKPTREC.
+        FD  CUSTOMER-EXPORT-FILE.
+        01 CUSTOMER-EXPORT-LINE PIC X(132).
+        FD  ORDER-EXPORT-FILE.
+        01 ORDER-EXPORT-LINE PIC X(132).
+        FD  CONTROL-COUNT-REPORT-FILE.
+        01 CONTROL-COUNT-REPORT-LINE PIC X(132).
+
+        WORKING-STORAGE SECTION.
         01 UserChoice    PIC 9 VALUE 0.
         01 ScreenLine    PIC X(80) VALUE SPACES.
         01 MenuTitle     PIC X(20) VALUE "JanApp".
-        01 MenuOption1   PIC X(30) VALUE "1. Create New Order".
-        01 MenuOption2   PIC X(30) VALUE "2. Edit Order".
-        01 MenuOption3   PIC X(30) VALUE "3. Create Customer".
-        01 MenuOption4   PIC X(30) VALUE "4. Edit Customer".
-        01 MenuOption5   PIC X(30) VALUE "5. Reports".
+        01 MenuOption1   PIC X(30) VALUE "1. Order Functions".
+        01 MenuOption2   PIC X(30) VALUE "2. Create Customer".
+        01 MenuOption3   PIC X(30) VALUE "3. Edit Customer".
+        01 MenuOption4   PIC X(30) VALUE "4. Reports".
         01 ExitOption    PIC X(30) VALUE "0. Exit".
-           
+        01 MainMenuExitSwitch PIC X(01) VALUE "N".
+           88 MainMenuExitSelected  VALUE "Y".
+
+      *> Order entry working fields
+        01 OrderFileStatus    PIC X(02) VALUE "00".
+        01 EndOfOrderFile     PIC X(01) VALUE "N".
+           88 OrderFileAtEnd      VALUE "Y".
+        01 NextOrderNumber    PIC 9(08) VALUE 0.
+        01 LineItemIndex      PIC 9(02) VALUE 0.
+        01 SalesTaxRate       PIC 9V9999 VALUE 0.0600.
+        01 OrderTotalDisplay  PIC Z,ZZZ,ZZ9.99.
+        01 CurrentDateYYYYMMDD PIC 9(08) VALUE 0.
+        01 OrderChoice        PIC 9(01) VALUE 0.
+        01 OrderLookupNumber  PIC 9(08) VALUE 0.
+        01 OrderFoundSwitch   PIC X(01) VALUE "N".
+           88 OrderWasFound       VALUE "Y".
+        01 OrderActionChoice  PIC X(01) VALUE SPACES.
+        01 OrderEditItemNumber PIC 9(02) VALUE 0.
+        01 OrderEditQtyReply   PIC 9(05) VALUE 0.
+        01 OrderEditStatusReply PIC X(01) VALUE SPACES.
+        01 OrderEditShipDateReply PIC 9(08) VALUE 0.
+        01 OrderBeforeStatus     PIC X(01) VALUE SPACES.
+        01 OrderBeforeShipCCYY   PIC 9(04) VALUE 0.
+        01 OrderBeforeShipMM     PIC 9(02) VALUE 0.
+        01 OrderBeforeShipDD     PIC 9(02) VALUE 0.
+        01 OrderBeforeItemQty    PIC 9(05) VALUE 0.
+        01 OrderItemChangedSwitch PIC X(01) VALUE "N".
+           88 OrderItemWasChanged    VALUE "Y".
+        01 OrderTotalOverflowSwitch PIC X(01) VALUE "N".
+           88 OrderTotalOverflowed   VALUE "Y".
+        01 LineItemOverflowSwitch PIC X(01) VALUE "N".
+           88 LineItemPriceOverflowed VALUE "Y".
+
+      *> Customer maintenance working fields
+        01 CustomerFileStatus   PIC X(02) VALUE "00".
+        01 CustomerFoundSwitch  PIC X(01) VALUE "N".
+           88 CustomerWasFound      VALUE "Y".
+        01 CustomerActionChoice PIC X(01) VALUE SPACES.
+        01 CustNameValidSwitch  PIC X(01) VALUE "N".
+           88 CustNameIsValid       VALUE "Y".
+        01 CustSSNValidSwitch   PIC X(01) VALUE "N".
+           88 CustSSNIsValid        VALUE "Y".
+        01 CustSSNArea          PIC 999.
+        01 CustSSNGroup         PIC 99.
+        01 CustSSNSerial        PIC 9999.
+        01 CustSSNDuplicateSwitch PIC X(01) VALUE "N".
+           88 CustSSNIsDuplicate    VALUE "Y".
+        01 DuplicateCustNumber  PIC 9(06) VALUE 0.
+        01 CustomerRecordHold   PIC X(162) VALUE SPACES.
+        01 OrderQtyValidSwitch  PIC X(01) VALUE "N".
+           88 OrderQtyIsValid       VALUE "Y".
+        01 OrderPriceValidSwitch PIC X(01) VALUE "N".
+           88 OrderPriceIsValid     VALUE "Y".
+        01 OrderLineCountValidSwitch PIC X(01) VALUE "N".
+           88 OrderLineCountIsValid VALUE "Y".
+
+      *> Reports subsystem working fields
+        01 ReportFileStatus     PIC X(02) VALUE "00".
+        01 ReportChoice         PIC 9(01) VALUE 0.
+        01 ReportPageNumber     PIC 9(04) VALUE 0.
+        01 ReportLineCount      PIC 9(02) VALUE 0.
+        01 ReportLinesPerPage   PIC 9(02) VALUE 20.
+        01 ReportRunDate        PIC 9(08) VALUE 0.
+        01 ReportTitle          PIC X(40) VALUE SPACES.
+        01 ReportDetailLine     PIC X(132) VALUE SPACES.
+        01 ReportRecordCount    PIC 9(07) VALUE 0.
+        01 ReportOrderTotal     PIC 9(09)V99 VALUE 0.
+        01 ReportOrderTotalDisplay PIC ZZZ,ZZZ,ZZ9.99.
+        01 EndOfCustomerFile    PIC X(01) VALUE "N".
+           88 CustomerFileAtEnd     VALUE "Y".
+        01 ReturnToMainMenuSwitch PIC X(01) VALUE "N".
+           88 ReturnToMainMenu       VALUE "Y".
+
+      *> Audit log working fields
+        01 AuditFileStatus      PIC X(02) VALUE "00".
+        01 AuditOptionText      PIC X(30) VALUE SPACES.
+        01 AuditOutcomeText     PIC X(70) VALUE SPACES.
+        01 LastActionOutcome    PIC X(70) VALUE SPACES.
+        01 CurrentOperatorID    PIC X(08) VALUE "UNKNOWN".
+        01 CurrentTimeHHMMSS    PIC 9(08) VALUE 0.
+        COPY AUDTREC.
+
+      *> Logon and role-based authorization working fields
+        01 OperatorFileStatus    PIC X(02) VALUE "00".
+        01 LogonAttempts        PIC 9(01) VALUE 0.
+        01 LogonSuccessSwitch   PIC X(01) VALUE "N".
+           88 LogonSuccessful       VALUE "Y".
+        01 OperatorRoleCode     PIC X(01) VALUE SPACES.
+           88 OperatorIsClerk       VALUE "C".
+           88 OperatorIsSupervisor  VALUE "S".
+           88 OperatorIsAdmin       VALUE "A".
+        01 OperatorDisplayName  PIC X(30) VALUE SPACES.
+        01 OptionAuthorizedSwitch PIC X(01) VALUE "Y".
+           88 OptionIsAuthorized    VALUE "Y".
+
+      *> Unattended/batch driving mode working fields
+        01 RunModeReply          PIC X(01) VALUE "I".
+        01 BatchModeSwitch       PIC X(01) VALUE "N".
+           88 RunningInBatchMode     VALUE "Y".
+        01 BatchOperatorID       PIC X(08) VALUE "BATCHRUN".
+        01 ControlFileStatus     PIC X(02) VALUE "00".
+        01 EndOfControlFileSwitch PIC X(01) VALUE "N".
+           88 EndOfControlFile       VALUE "Y".
+        01 ControlFileSubChoice  PIC 9(01) VALUE 0.
+        01 ControlReportFileStatus PIC X(02) VALUE "00".
+
+      *> Checkpoint/restart working fields for batch order
+      *> processing (the Order Summary report run).
+        01 CheckpointFileStatus    PIC X(02) VALUE "00".
+        01 RestartReply            PIC X(01) VALUE "N".
+        01 CheckpointInterval      PIC 9(03) VALUE 100.
+        01 CheckpointRecordCount   PIC 9(03) VALUE 0.
+
+      *> CSV export working fields
+        01 CustomerExportFileStatus PIC X(02) VALUE "00".
+        01 OrderExportFileStatus    PIC X(02) VALUE "00".
+
+      *> Open-order aging/exception working fields
+        01 AgingThresholdDays    PIC 9(03) VALUE 30.
+        01 ReportRunDateCCYY     PIC 9(04) VALUE 0.
+        01 ReportRunDateMM       PIC 9(02) VALUE 0.
+        01 ReportRunDateDD       PIC 9(02) VALUE 0.
+        01 RunPseudoDays         PIC 9(07) VALUE 0.
+        01 OrderPseudoDays       PIC 9(07) VALUE 0.
+        01 DaysOpen              PIC S9(05) VALUE 0.
+        01 ExceptionCount        PIC 9(05) VALUE 0.
+        01 ExceptionTotal        PIC 9(09)V99 VALUE 0.
+        01 ExceptionTotalDisplay PIC ZZZ,ZZZ,ZZ9.99.
+
+      *> Control-count balancing report working fields
+        COPY CTLCNT.
+
+        SCREEN SECTION.
+        01 CustomerEntryScreen.
+           05 CustBlankLine     PIC X(80) VALUE SPACES
+               LINE 1 COLUMN 1.
+           05 CustTitle         PIC X(40)
+               VALUE "Customer Maintenance"
+               LINE 2 COLUMN 20.
+           05 CustSeparator     PIC X(60)
+               VALUE "========================================"
+               LINE 3 COLUMN 1.
+           05 CustNumPrompt     PIC X(20) VALUE "Customer Number: "
+               LINE 5 COLUMN 10.
+           05 CustNumReply      PIC 9(06)
+               LINE 5 COLUMN 30.
+           05 CustNamePrompt    PIC X(20) VALUE "Customer Name: "
+               LINE 6 COLUMN 10.
+           05 CustNameReply     PIC X(30)
+               LINE 6 COLUMN 30.
+           05 CustAddr1Prompt   PIC X(20) VALUE "Address Line 1: "
+               LINE 7 COLUMN 10.
+           05 CustAddr1Reply    PIC X(30)
+               LINE 7 COLUMN 30.
+           05 CustAddr2Prompt   PIC X(20) VALUE "Address Line 2: "
+               LINE 8 COLUMN 10.
+           05 CustAddr2Reply    PIC X(30)
+               LINE 8 COLUMN 30.
+           05 CustCityPrompt    PIC X(20) VALUE "City: "
+               LINE 9 COLUMN 10.
+           05 CustCityReply     PIC X(20)
+               LINE 9 COLUMN 30.
+           05 CustStatePrompt   PIC X(20) VALUE "State: "
+               LINE 10 COLUMN 10.
+           05 CustStateReply    PIC X(02)
+               LINE 10 COLUMN 30.
+           05 CustZipPrompt     PIC X(20) VALUE "Zip: "
+               LINE 11 COLUMN 10.
+           05 CustZipReply      PIC X(10)
+               LINE 11 COLUMN 30.
+           05 CustPhonePrompt   PIC X(20) VALUE "Phone: "
+               LINE 12 COLUMN 10.
+           05 CustPhoneReply    PIC X(14)
+               LINE 12 COLUMN 30.
+           05 CustStatusPrompt  PIC X(20) VALUE "Status (A/I): "
+               LINE 13 COLUMN 10.
+           05 CustStatusReply   PIC X(01)
+               LINE 13 COLUMN 30.
+           05 CustSSNPrompt     PIC X(20) VALUE "SSN (AAAGGSSSS): "
+               LINE 14 COLUMN 10.
+           05 CustSSNReply      PIC 9(09)
+               LINE 14 COLUMN 30.
+
+        01 LogonScreen.
+           05 LogonBlankLine    PIC X(80) VALUE SPACES
+               LINE 1 COLUMN 1.
+           05 LogonTitle        PIC X(40) VALUE "JanApp Logon"
+               LINE 2 COLUMN 20.
+           05 LogonSeparator    PIC X(40)
+               VALUE "===================================="
+               LINE 3 COLUMN 1.
+           05 LogonUserIdPrompt PIC X(20) VALUE "User ID: "
+               LINE 5 COLUMN 20.
+           05 LogonUserIdReply  PIC X(08)
+               LINE 5 COLUMN 40.
+           05 LogonPasswordPrompt PIC X(20) VALUE "Password: "
+               LINE 6 COLUMN 20.
+           05 LogonPasswordReply PIC X(08)
+               LINE 6 COLUMN 40
+               SECURE.
+
         PROCEDURE DIVISION.
-            PERFORM InizializeScreen
-            PERFORM DisplayMenu
-            PERFORM ProcessChoice
+            DISPLAY "Run unattended from a control file (B) or "
+                "interactively (I)? " WITH NO ADVANCING
+            ACCEPT RunModeReply
+            IF RunModeReply = "B" OR RunModeReply = "b"
+                MOVE "Y" TO BatchModeSwitch
+                PERFORM BatchLogon
+            ELSE
+                MOVE "N" TO BatchModeSwitch
+                PERFORM Logon
+            END-IF
+            IF LogonSuccessful
+                PERFORM InizializeScreen
+                PERFORM InitializeControlCounts
+                IF RunModeReply = "B" OR RunModeReply = "b"
+                    PERFORM BatchMainMenu
+                ELSE
+                    PERFORM MainMenu
+                END-IF
+                PERFORM PrintControlCountReport
+            ELSE
+                DISPLAY "Too many failed logon attempts. Exiting."
+            END-IF
             STOP RUN.
 
+      *> ----------------------------------------------------------
+      *> Logon screen ahead of the main menu.  Identifies the
+      *> operator against the Operator file and picks up their
+      *> role so ProcessChoice can restrict options by role.
+      *> ----------------------------------------------------------
+        Logon.
+           MOVE 0 TO LogonAttempts
+           MOVE "N" TO LogonSuccessSwitch
+           PERFORM AttemptLogon UNTIL LogonSuccessful
+               OR LogonAttempts NOT < 3.
+
+        AttemptLogon.
+           ADD 1 TO LogonAttempts
+           DISPLAY SPACES UPON CONSOLE.
+           DISPLAY LogonScreen.
+           ACCEPT LogonUserIdReply OF LogonScreen.
+           ACCEPT LogonPasswordReply OF LogonScreen.
+
+           OPEN INPUT OPERATOR-FILE.
+           IF OperatorFileStatus = "35"
+               DISPLAY "Operator file not found - see your "
+                   "supervisor."
+           ELSE
+               MOVE LogonUserIdReply OF LogonScreen TO OPER-USER-ID
+               READ OPERATOR-FILE
+                   INVALID KEY
+                       DISPLAY "Invalid user ID or password."
+                   NOT INVALID KEY
+                       PERFORM CheckLogonPassword
+               END-READ
+               CLOSE OPERATOR-FILE
+           END-IF.
+
+        CheckLogonPassword.
+           IF OPER-PASSWORD = LogonPasswordReply OF LogonScreen
+               AND OPER-STATUS-ACTIVE
+               MOVE "Y" TO LogonSuccessSwitch
+               MOVE OPER-USER-ID TO CurrentOperatorID
+               MOVE OPER-ROLE TO OperatorRoleCode
+               MOVE OPER-NAME TO OperatorDisplayName
+           ELSE
+               DISPLAY "Invalid user ID or password."
+           END-IF.
+
+      *> ----------------------------------------------------------
+      *> Unattended equivalent of Logon - nightly JCL runs have no
+      *> one at a keyboard to answer the logon screen, so a batch
+      *> run identifies itself as the fixed BATCHRUN operator
+      *> instead of prompting for a user ID and password.
+      *> ----------------------------------------------------------
+        BatchLogon.
+           MOVE "N" TO LogonSuccessSwitch
+           OPEN INPUT OPERATOR-FILE.
+           IF OperatorFileStatus = "35"
+               DISPLAY "Operator file not found - see your "
+                   "supervisor."
+           ELSE
+               MOVE BatchOperatorID TO OPER-USER-ID
+               READ OPERATOR-FILE
+                   INVALID KEY
+                       DISPLAY "BATCHRUN operator not on file - "
+                           "see your supervisor."
+                   NOT INVALID KEY
+                       IF OPER-STATUS-ACTIVE
+                           MOVE "Y" TO LogonSuccessSwitch
+                           MOVE OPER-USER-ID TO CurrentOperatorID
+                           MOVE OPER-ROLE TO OperatorRoleCode
+                           MOVE OPER-NAME TO OperatorDisplayName
+                       ELSE
+                           DISPLAY "BATCHRUN operator is inactive."
+                       END-IF
+               END-READ
+               CLOSE OPERATOR-FILE
+           END-IF.
+
+      *> Clerks are not entitled to Customer maintenance; every
+      *> other role may use the full menu.
+        CheckOptionAuthorized.
+           MOVE "Y" TO OptionAuthorizedSwitch
+           IF OperatorIsClerk
+               AND (UserChoice = 2 OR UserChoice = 3)
+               MOVE "N" TO OptionAuthorizedSwitch
+           END-IF.
+
         InizializeScreen.
             DISPLAY SPACES UPON CONSOLE. *> Clear the Screen
             DISPLAY " " UPON CONSOLE. *> Skip to next line
-           
+
+      *> Top-level menu loop.  Kept as its own PERFORM UNTIL, the
+      *> same way ReportsMenu and OrderMenu loop their own
+      *> sub-menus, instead of DisplayMenu and ProcessChoice
+      *> re-PERFORMing each other recursively.
+        MainMenu.
+           MOVE "N" TO MainMenuExitSwitch
+           PERFORM DisplayMenuAndProcessChoice
+               UNTIL MainMenuExitSelected.
+
+        DisplayMenuAndProcessChoice.
+           PERFORM DisplayMenu
+           PERFORM ProcessChoice.
+
+      *> ----------------------------------------------------------
+      *> Unattended equivalent of MainMenu - drives ProcessChoice
+      *> from a sequence of menu-choice digits read from CTLFILE
+      *> instead of an interactive ACCEPT, so nightly JCL can run
+      *> Order/Reports options without a person at the keyboard.
+      *> ----------------------------------------------------------
+        BatchMainMenu.
+           MOVE "N" TO MainMenuExitSwitch
+           MOVE "N" TO EndOfControlFileSwitch
+           OPEN INPUT CONTROL-FILE.
+           IF ControlFileStatus = "35"
+               DISPLAY "Control file not found - no batch "
+                   "choices to process."
+           ELSE
+               PERFORM ProcessOneControlRecord
+                   UNTIL EndOfControlFile OR MainMenuExitSelected
+               CLOSE CONTROL-FILE
+           END-IF.
+
+      *> Each CTLFILE record carries the top-level menu digit in
+      *> position 1 and, for options that need it (Reports, and
+      *> now Create Order), a sub-menu digit in position 2 plus
+      *> whatever order fields that sub-choice needs - the same
+      *> one-transaction-per-line shape SUMIN.DAT uses for
+      *> coboltest's batch mode.
+        ProcessOneControlRecord.
+           READ CONTROL-FILE
+               AT END
+                   MOVE "Y" TO EndOfControlFileSwitch
+               NOT AT END
+                   MOVE CTL-MENU-CHOICE TO UserChoice
+                   MOVE CTL-SUB-CHOICE TO ControlFileSubChoice
+                   DISPLAY "Control file choice: " UserChoice "/"
+                       ControlFileSubChoice
+                   PERFORM ProcessChoice
+           END-READ.
+
         DisplayMenu.
            MOVE ALL SPACES TO ScreenLine.
            MOVE "JanApp" TO ScreenLine(72:6).
@@ -40,36 +460,1373 @@
            DISPLAY MenuOption2.
            DISPLAY MenuOption3.
            DISPLAY MenuOption4.
-           DISPLAY MenuOption5.
            DISPLAY ExitOption.
            DISPLAY " ======================================= ".
            DISPLAY "Enter your choice: " WITH NO ADVANCING.
            ACCEPT UserChoice.
 
         ProcessChoice.
-           EVALUATE UserChoice
+           PERFORM CheckOptionAuthorized
+           IF NOT OptionIsAuthorized
+               DISPLAY "Access denied - your role is not "
+                   "authorized for that option."
+               MOVE "Restricted Option" TO AuditOptionText
+               MOVE "Access Denied" TO AuditOutcomeText
+           ELSE
+               EVALUATE UserChoice
+                   WHEN 1
+                       MOVE "1-Order Functions" TO AuditOptionText
+                       IF RunningInBatchMode
+                           MOVE "Skipped - batch mode"
+                               TO LastActionOutcome
+                           PERFORM BatchOrderFunction
+                           MOVE LastActionOutcome TO AuditOutcomeText
+                       ELSE
+                           MOVE "No action taken"
+                               TO LastActionOutcome
+                           PERFORM OrderMenu
+                           MOVE LastActionOutcome TO AuditOutcomeText
+                       END-IF
+                   WHEN 2
+                       MOVE "2-Create Customer" TO AuditOptionText
+                       IF RunningInBatchMode
+                           DISPLAY "Create Customer needs "
+                               "interactive field entry - "
+                               "skipped in unattended mode."
+                           MOVE "Skipped - batch mode"
+                               TO AuditOutcomeText
+                       ELSE
+                           MOVE "Completed" TO LastActionOutcome
+                           PERFORM CreateCustomer
+                           MOVE LastActionOutcome TO AuditOutcomeText
+                       END-IF
+                   WHEN 3
+                       MOVE "3-Edit Customer" TO AuditOptionText
+                       IF RunningInBatchMode
+                           DISPLAY "Edit Customer needs "
+                               "interactive field entry - "
+                               "skipped in unattended mode."
+                           MOVE "Skipped - batch mode"
+                               TO AuditOutcomeText
+                       ELSE
+                           MOVE "Completed" TO LastActionOutcome
+                           PERFORM EditCustomer
+                           MOVE LastActionOutcome TO AuditOutcomeText
+                       END-IF
+                   WHEN 4
+                       MOVE "4-Reports" TO AuditOptionText
+                       MOVE "No action taken" TO LastActionOutcome
+                       IF RunningInBatchMode
+                           PERFORM BatchReportsFunction
+                       ELSE
+                           PERFORM ReportsMenu
+                       END-IF
+                       MOVE LastActionOutcome TO AuditOutcomeText
+                   WHEN 0
+                       DISPLAY "Exiting JanApp. Goodbye!"
+                       MOVE "0-Exit" TO AuditOptionText
+                       MOVE "Logged off" TO AuditOutcomeText
+                       MOVE "Y" TO MainMenuExitSwitch
+                   WHEN OTHER
+                       DISPLAY "Invalid choice! Please try again."
+                       MOVE "Invalid Selection" TO AuditOptionText
+                       MOVE "Rejected" TO AuditOutcomeText
+               END-EVALUATE
+           END-IF.
+           PERFORM WriteAuditLogEntry.
+
+      *> ----------------------------------------------------------
+      *> Order Functions sub-menu - groups Create New Order and
+      *> Edit Order the same way ReportsMenu groups the report
+      *> choices, so the main menu stays a short, stable list as
+      *> Order-related options are added.
+      *> ----------------------------------------------------------
+        OrderMenu.
+           MOVE "N" TO ReturnToMainMenuSwitch
+           PERFORM DisplayOrderMenuAndAct UNTIL ReturnToMainMenu.
+
+        DisplayOrderMenuAndAct.
+           DISPLAY " ".
+           DISPLAY " ======================================= ".
+           DISPLAY "|              ORDER MENU                |".
+           DISPLAY " ======================================= ".
+           DISPLAY "1. Create New Order".
+           DISPLAY "2. Edit Order".
+           DISPLAY "3. Order Status Lookup".
+           DISPLAY "0. Return to Main Menu".
+           DISPLAY " ======================================= ".
+           DISPLAY "Enter your choice: " WITH NO ADVANCING.
+           ACCEPT OrderChoice.
+           EVALUATE OrderChoice
                WHEN 1
-                   DISPLAY "Option 1 Selected: Create New Order."
+                   PERFORM CreateOrder
                WHEN 2
-                   DISPLAY "Option 2 Selected: Edit Order."
+                   PERFORM EditOrder
                WHEN 3
-                   DISPLAY "Option 3 Selected: Create Customer."
+                   PERFORM OrderStatusLookup
+               WHEN 0
+                   MOVE "Y" TO ReturnToMainMenuSwitch
+               WHEN OTHER
+                   DISPLAY "Invalid choice! Please try again."
+                   MOVE "Invalid selection in order menu"
+                       TO LastActionOutcome
+           END-EVALUATE.
+
+      *> ----------------------------------------------------------
+      *> Unattended equivalent of the Order Functions sub-menu.
+      *> Create Order (sub-choice 1) is the example nightly jobs
+      *> actually need, so it is driven straight from the
+      *> customer number and single line item CTLFILE carries in
+      *> CTL-ORDER-CUST-NUMBER/CTL-ORDER-ITEM-*.  Edit Order and
+      *> Order Status Lookup still need an operator to key in
+      *> which order and what to change, so they stay
+      *> interactive-only.
+      *> ----------------------------------------------------------
+        BatchOrderFunction.
+           EVALUATE ControlFileSubChoice
+               WHEN 1
+                   PERFORM BatchCreateOrder
+               WHEN OTHER
+                   DISPLAY "Edit Order and Order Status Lookup "
+                       "need interactive entry (order number) - "
+                       "skipped in unattended mode."
+                   MOVE "Skipped - batch mode (edit/lookup)"
+                       TO LastActionOutcome
+           END-EVALUATE.
+
+      *> Builds and writes one order from the control-file record -
+      *> the batch equivalent of CreateOrder, with the single line
+      *> item CTLFILE supplied instead of an operator keying in up
+      *> to five.
+        BatchCreateOrder.
+           PERFORM OpenOrderMasterIO
+           PERFORM AssignNextOrderNumber
+           MOVE SPACES TO ORDER-RECORD
+           MOVE NextOrderNumber TO ORD-NUMBER
+           MOVE CTL-ORDER-CUST-NUMBER TO ORD-CUSTOMER-NUMBER
+
+           ACCEPT CurrentDateYYYYMMDD FROM DATE YYYYMMDD
+           MOVE CurrentDateYYYYMMDD(1:4) TO ORD-DATE-CCYY
+           MOVE CurrentDateYYYYMMDD(5:2) TO ORD-DATE-MM
+           MOVE CurrentDateYYYYMMDD(7:2) TO ORD-DATE-DD
+           MOVE ZERO TO ORD-SHIP-CCYY ORD-SHIP-MM ORD-SHIP-DD
+           SET ORD-STATUS-OPEN TO TRUE
+
+           MOVE 1 TO ORD-LINE-COUNT
+           MOVE CTL-ORDER-ITEM-NUMBER TO ORD-ITEM-NUMBER(1)
+           MOVE CTL-ORDER-ITEM-QTY TO ORD-ITEM-QTY(1)
+           MOVE CTL-ORDER-ITEM-PRICE TO ORD-ITEM-PRICE(1)
+           COMPUTE ORD-ITEM-EXT-PRICE(1) =
+               ORD-ITEM-QTY(1) * ORD-ITEM-PRICE(1)
+               ON SIZE ERROR
+                   MOVE "Y" TO LineItemOverflowSwitch
+                   DISPLAY "Warning - extended price for item "
+                       ORD-ITEM-NUMBER(1) " exceeds the line "
+                       "pricing field and has been truncated."
+           END-COMPUTE
+           PERFORM CalculateOrderTotals
+
+           WRITE ORDER-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to write order " ORD-NUMBER
+                       " - status " OrderFileStatus
+                   MOVE "Order write failed" TO LastActionOutcome
+               NOT INVALID KEY
+                   ADD 1 TO CTLCNT-ORDERS-ADDED
+                   MOVE "Order created (batch)" TO LastActionOutcome
+                   PERFORM WriteOrderCreateAuditEntry
+           END-WRITE.
+
+           CLOSE ORDER-MASTER.
+           DISPLAY "Batch order " ORD-NUMBER " created for "
+               "customer " CTL-ORDER-CUST-NUMBER ".".
+
+      *> ----------------------------------------------------------
+      *> Read-only order lookup - for "where's my order" calls.
+      *> Shows the order's status, date and customer straight off
+      *> the Order Master without touching anything.
+      *> ----------------------------------------------------------
+        OrderStatusLookup.
+           DISPLAY "Order Number to look up: " WITH NO ADVANCING.
+           ACCEPT OrderLookupNumber.
+           OPEN INPUT ORDER-MASTER.
+           IF OrderFileStatus = "35"
+               DISPLAY "Order Master file not found."
+               MOVE "Order Master file not found" TO LastActionOutcome
+           ELSE
+               MOVE OrderLookupNumber TO ORD-NUMBER
+               READ ORDER-MASTER
+                   INVALID KEY
+                       DISPLAY "Order " OrderLookupNumber
+                           " not found."
+                       MOVE "Order not found" TO LastActionOutcome
+                   NOT INVALID KEY
+                       ADD 1 TO CTLCNT-ORDERS-READ
+                       DISPLAY "Order Number : " ORD-NUMBER
+                       DISPLAY "Customer     : "
+                           ORD-CUSTOMER-NUMBER
+                       DISPLAY "Order Date   : " ORD-DATE-MM "/"
+                           ORD-DATE-DD "/" ORD-DATE-CCYY
+                       DISPLAY "Status       : " ORD-STATUS
+                       MOVE ORD-TOTAL-AMOUNT TO OrderTotalDisplay
+                       DISPLAY "Total Amount : " OrderTotalDisplay
+                       MOVE "Order displayed" TO LastActionOutcome
+               END-READ
+               CLOSE ORDER-MASTER
+           END-IF.
+
+      *> ----------------------------------------------------------
+      *> Edit Order - option 2 of the Order Functions sub-menu.
+      *> Looks the order up, shows what is on file, and lets the
+      *> operator change the status, ship date or a line item's
+      *> quantity before rewriting the record and re-totalling it.
+      *> ----------------------------------------------------------
+        EditOrder.
+           PERFORM OpenOrderMasterIO
+           DISPLAY "Enter order number to edit: " WITH NO ADVANCING.
+           ACCEPT ORD-NUMBER.
+           MOVE "N" TO OrderFoundSwitch
+           READ ORDER-MASTER
+               INVALID KEY
+                   DISPLAY "Order " ORD-NUMBER " not found."
+                   MOVE "Order not found" TO LastActionOutcome
+               NOT INVALID KEY
+                   MOVE "Y" TO OrderFoundSwitch
+                   ADD 1 TO CTLCNT-ORDERS-READ
+           END-READ.
+           IF OrderWasFound
+               PERFORM ShowOrderAndPromptAction
+           END-IF.
+           CLOSE ORDER-MASTER.
+
+        ShowOrderAndPromptAction.
+           DISPLAY " ".
+           DISPLAY "Order Number : " ORD-NUMBER.
+           DISPLAY "Customer     : " ORD-CUSTOMER-NUMBER.
+           DISPLAY "Order Date   : " ORD-DATE-MM "/" ORD-DATE-DD
+               "/" ORD-DATE-CCYY.
+           DISPLAY "Ship Date    : " ORD-SHIP-MM "/" ORD-SHIP-DD
+               "/" ORD-SHIP-CCYY.
+           DISPLAY "Status       : " ORD-STATUS.
+           DISPLAY "Line Count   : " ORD-LINE-COUNT.
+           MOVE ORD-TOTAL-AMOUNT TO OrderTotalDisplay.
+           DISPLAY "Total Amount : " OrderTotalDisplay.
+
+           DISPLAY "C)hange  Q)uit: " WITH NO ADVANCING.
+           ACCEPT OrderActionChoice.
+
+           EVALUATE OrderActionChoice
+               WHEN "C" WHEN "c"
+                   MOVE ORD-STATUS TO OrderBeforeStatus
+                   MOVE ORD-SHIP-CCYY TO OrderBeforeShipCCYY
+                   MOVE ORD-SHIP-MM TO OrderBeforeShipMM
+                   MOVE ORD-SHIP-DD TO OrderBeforeShipDD
+                   PERFORM ChangeOrderFields
+                   PERFORM CalculateOrderTotals
+                   REWRITE ORDER-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to rewrite order "
+                               ORD-NUMBER
+                           MOVE "Rewrite failed" TO LastActionOutcome
+                       NOT INVALID KEY
+                           ADD 1 TO CTLCNT-ORDERS-CHANGED
+                           MOVE "Order changed" TO LastActionOutcome
+                           PERFORM WriteOrderChangeAuditEntry
+                   END-REWRITE
+                   MOVE ORD-TOTAL-AMOUNT TO OrderTotalDisplay
+                   DISPLAY "Order " ORD-NUMBER " changed.  Order "
+                       "total: " OrderTotalDisplay
+               WHEN OTHER
+                   DISPLAY "No changes made."
+                   MOVE "No changes made" TO LastActionOutcome
+           END-EVALUATE.
+
+      *> ----------------------------------------------------------
+      *> A second, more specific audit entry for an Edit Order
+      *> change - the generic ProcessChoice entry only records
+      *> "1-Order Functions"/"Completed", the same line Create
+      *> Order or Order Status Lookup would write through the same
+      *> sub-menu, so this records the order number and the
+      *> before/after status, ship date and changed line quantity
+      *> for the audit trail.
+      *> ----------------------------------------------------------
+        WriteOrderChangeAuditEntry.
+           MOVE SPACES TO AuditOptionText
+           STRING "Order " ORD-NUMBER " changed"
+               DELIMITED BY SIZE INTO AuditOptionText
+           MOVE SPACES TO AuditOutcomeText
+           IF OrderItemWasChanged
+               STRING "Status " OrderBeforeStatus "->" ORD-STATUS
+                   " Ship " OrderBeforeShipMM "/" OrderBeforeShipDD
+                   "/" OrderBeforeShipCCYY "->" ORD-SHIP-MM "/"
+                   ORD-SHIP-DD "/" ORD-SHIP-CCYY " Item "
+                   OrderEditItemNumber " Qty " OrderBeforeItemQty
+                   "->" ORD-ITEM-QTY(OrderEditItemNumber)
+                   DELIMITED BY SIZE INTO AuditOutcomeText
+           ELSE
+               STRING "Status " OrderBeforeStatus "->" ORD-STATUS
+                   " Ship " OrderBeforeShipMM "/" OrderBeforeShipDD
+                   "/" OrderBeforeShipCCYY "->" ORD-SHIP-MM "/"
+                   ORD-SHIP-DD "/" ORD-SHIP-CCYY
+                   DELIMITED BY SIZE INTO AuditOutcomeText
+           END-IF
+           PERFORM WriteAuditLogEntry.
+
+      *> Blank/zero replies leave the field as it was, the same
+      *> no-change convention ChangeCustomerFields uses.
+        ChangeOrderFields.
+           MOVE 0 TO OrderBeforeItemQty
+           MOVE "N" TO OrderItemChangedSwitch
+           DISPLAY "Enter new status (O/S/C, blank = no change): "
+               WITH NO ADVANCING.
+           ACCEPT OrderEditStatusReply.
+           IF OrderEditStatusReply = "O"
+               SET ORD-STATUS-OPEN TO TRUE
+           END-IF.
+           IF OrderEditStatusReply = "S"
+               SET ORD-STATUS-SHIPPED TO TRUE
+           END-IF.
+           IF OrderEditStatusReply = "C"
+               SET ORD-STATUS-CANCELLED TO TRUE
+           END-IF.
+
+           DISPLAY "Enter new ship date YYYYMMDD (zero = no "
+               "change): " WITH NO ADVANCING.
+           ACCEPT OrderEditShipDateReply.
+           IF OrderEditShipDateReply NOT = 0
+               MOVE OrderEditShipDateReply(1:4) TO ORD-SHIP-CCYY
+               MOVE OrderEditShipDateReply(5:2) TO ORD-SHIP-MM
+               MOVE OrderEditShipDateReply(7:2) TO ORD-SHIP-DD
+           END-IF.
+
+           DISPLAY "Change a line item's quantity? Item number "
+               "(0 = no change): " WITH NO ADVANCING.
+           ACCEPT OrderEditItemNumber.
+           IF OrderEditItemNumber > 0
+               AND OrderEditItemNumber NOT > ORD-LINE-COUNT
+               MOVE ORD-ITEM-QTY(OrderEditItemNumber)
+                   TO OrderBeforeItemQty
+               DISPLAY "  New quantity: " WITH NO ADVANCING
+               ACCEPT OrderEditQtyReply
+               MOVE OrderEditQtyReply
+                   TO ORD-ITEM-QTY(OrderEditItemNumber)
+               COMPUTE ORD-ITEM-EXT-PRICE(OrderEditItemNumber) =
+                   ORD-ITEM-QTY(OrderEditItemNumber) *
+                   ORD-ITEM-PRICE(OrderEditItemNumber)
+                   ON SIZE ERROR
+                       MOVE "Y" TO LineItemOverflowSwitch
+                       DISPLAY "Warning - extended price for item "
+                           OrderEditItemNumber " exceeds the line "
+                           "pricing field and has been truncated."
+               END-COMPUTE
+               MOVE "Y" TO OrderItemChangedSwitch
+           END-IF.
+
+      *> ----------------------------------------------------------
+      *> Appends one line to the audit log for every menu
+      *> selection - who, when, what they picked and the outcome -
+      *> so Order/Customer maintenance activity can be traced.
+      *> ----------------------------------------------------------
+        WriteAuditLogEntry.
+           OPEN EXTEND AUDIT-LOG.
+           IF AuditFileStatus = "35"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+
+           MOVE CurrentOperatorID TO AUDIT-USER-ID
+           ACCEPT CurrentDateYYYYMMDD FROM DATE YYYYMMDD.
+           MOVE CurrentDateYYYYMMDD(1:4) TO AUDIT-DATE-CCYY
+           MOVE CurrentDateYYYYMMDD(5:2) TO AUDIT-DATE-MM
+           MOVE CurrentDateYYYYMMDD(7:2) TO AUDIT-DATE-DD
+           ACCEPT CurrentTimeHHMMSS FROM TIME.
+           MOVE CurrentTimeHHMMSS(1:2) TO AUDIT-TIME-HH
+           MOVE CurrentTimeHHMMSS(3:2) TO AUDIT-TIME-MM
+           MOVE CurrentTimeHHMMSS(5:2) TO AUDIT-TIME-SS
+           MOVE AuditOptionText TO AUDIT-OPTION
+           MOVE AuditOutcomeText TO AUDIT-OUTCOME
+
+           MOVE SPACES TO AUDIT-LOG-LINE
+           STRING AUDIT-USER-ID " " AUDIT-DATE-MM "/" AUDIT-DATE-DD
+               "/" AUDIT-DATE-CCYY " " AUDIT-TIME-HH ":"
+               AUDIT-TIME-MM ":" AUDIT-TIME-SS " " AUDIT-OPTION " "
+               AUDIT-OUTCOME
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG.
+
+      *> ----------------------------------------------------------
+      *> Control-count balancing - zeroes the read/added/changed/
+      *> deleted counters for this run and takes the Customer and
+      *> Order Master record counts at the start, so the report
+      *> below can prove the ending counts tie out.
+      *> ----------------------------------------------------------
+        InitializeControlCounts.
+           MOVE 0 TO CTLCNT-ORDERS-READ CTLCNT-ORDERS-ADDED
+               CTLCNT-ORDERS-CHANGED
+           MOVE 0 TO CTLCNT-CUSTOMERS-READ CTLCNT-CUSTOMERS-ADDED
+               CTLCNT-CUSTOMERS-CHANGED CTLCNT-CUSTOMERS-DELETED
+           PERFORM CountOrderMasterRecords
+           MOVE CTLCNT-ORDER-END-COUNT TO CTLCNT-ORDER-BEGIN-COUNT
+           PERFORM CountCustomerMasterRecords
+           MOVE CTLCNT-CUSTOMER-END-COUNT
+               TO CTLCNT-CUSTOMER-BEGIN-COUNT.
+
+        CountOrderMasterRecords.
+           MOVE 0 TO CTLCNT-ORDER-END-COUNT
+           OPEN INPUT ORDER-MASTER
+           IF OrderFileStatus NOT = "35"
+               MOVE ZERO TO ORD-NUMBER
+               MOVE "N" TO EndOfOrderFile
+               START ORDER-MASTER KEY IS NOT LESS THAN ORD-NUMBER
+                   INVALID KEY
+                       MOVE "Y" TO EndOfOrderFile
+               END-START
+               PERFORM CountOneOrderRecord UNTIL OrderFileAtEnd
+               CLOSE ORDER-MASTER
+           END-IF.
+
+        CountOneOrderRecord.
+           READ ORDER-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO EndOfOrderFile
+               NOT AT END
+                   ADD 1 TO CTLCNT-ORDER-END-COUNT
+           END-READ.
+
+        CountCustomerMasterRecords.
+           MOVE 0 TO CTLCNT-CUSTOMER-END-COUNT
+           OPEN INPUT CUSTOMER-MASTER
+           IF CustomerFileStatus NOT = "35"
+               MOVE ZERO TO CUST-NUMBER
+               MOVE "N" TO EndOfCustomerFile
+               START CUSTOMER-MASTER KEY IS NOT LESS THAN CUST-NUMBER
+                   INVALID KEY
+                       MOVE "Y" TO EndOfCustomerFile
+               END-START
+               PERFORM CountOneCustomerRecord UNTIL CustomerFileAtEnd
+               CLOSE CUSTOMER-MASTER
+           END-IF.
+
+        CountOneCustomerRecord.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO EndOfCustomerFile
+               NOT AT END
+                   ADD 1 TO CTLCNT-CUSTOMER-END-COUNT
+           END-READ.
+
+      *> Re-counts both files at end of run and writes a control-
+      *> count balancing report to its own CTLRPT file (kept
+      *> separate from RPTFILE, which holds whatever business
+      *> report - Order Summary, Customer List, Aging - the run
+      *> may also have produced) showing beginning count, the
+      *> transactions applied and the ending count, for every run
+      *> that touches Customer Master or Order Master.
+        PrintControlCountReport.
+           PERFORM CountOrderMasterRecords
+           PERFORM CountCustomerMasterRecords
+           OPEN OUTPUT CONTROL-COUNT-REPORT-FILE.
+           ACCEPT ReportRunDate FROM DATE YYYYMMDD.
+
+           MOVE SPACES TO CONTROL-COUNT-REPORT-LINE
+           STRING "RUN DATE: " ReportRunDate(5:2) "/"
+               ReportRunDate(7:2) "/" ReportRunDate(1:4)
+               DELIMITED BY SIZE INTO CONTROL-COUNT-REPORT-LINE
+           WRITE CONTROL-COUNT-REPORT-LINE.
+           MOVE SPACES TO CONTROL-COUNT-REPORT-LINE
+           MOVE "CONTROL COUNT BALANCING REPORT"
+               TO CONTROL-COUNT-REPORT-LINE
+           WRITE CONTROL-COUNT-REPORT-LINE.
+           MOVE SPACES TO CONTROL-COUNT-REPORT-LINE
+           WRITE CONTROL-COUNT-REPORT-LINE.
+
+           MOVE SPACES TO CONTROL-COUNT-REPORT-LINE
+           STRING "ORDER MASTER   - BEGIN: " CTLCNT-ORDER-BEGIN-COUNT
+               "   ADDED: " CTLCNT-ORDERS-ADDED
+               "   CHANGED: " CTLCNT-ORDERS-CHANGED
+               "   READ: " CTLCNT-ORDERS-READ
+               "   END: " CTLCNT-ORDER-END-COUNT
+               DELIMITED BY SIZE INTO CONTROL-COUNT-REPORT-LINE
+           WRITE CONTROL-COUNT-REPORT-LINE.
+
+           MOVE SPACES TO CONTROL-COUNT-REPORT-LINE
+           STRING "CUSTOMER MASTER - BEGIN: "
+               CTLCNT-CUSTOMER-BEGIN-COUNT
+               "   ADDED: " CTLCNT-CUSTOMERS-ADDED
+               "   CHANGED: " CTLCNT-CUSTOMERS-CHANGED
+               "   DELETED: " CTLCNT-CUSTOMERS-DELETED
+               "   READ: " CTLCNT-CUSTOMERS-READ
+               "   END: " CTLCNT-CUSTOMER-END-COUNT
+               DELIMITED BY SIZE INTO CONTROL-COUNT-REPORT-LINE
+           WRITE CONTROL-COUNT-REPORT-LINE.
+
+           MOVE SPACES TO CONTROL-COUNT-REPORT-LINE
+           WRITE CONTROL-COUNT-REPORT-LINE.
+           MOVE SPACES TO CONTROL-COUNT-REPORT-LINE
+           IF CTLCNT-ORDER-BEGIN-COUNT + CTLCNT-ORDERS-ADDED
+               = CTLCNT-ORDER-END-COUNT
+               AND CTLCNT-CUSTOMER-BEGIN-COUNT
+                   + CTLCNT-CUSTOMERS-ADDED
+                   = CTLCNT-CUSTOMER-END-COUNT
+               STRING "CONTROL TOTALS BALANCE." DELIMITED BY SIZE
+                   INTO CONTROL-COUNT-REPORT-LINE
+           ELSE
+               STRING "CONTROL TOTALS OUT OF BALANCE - REVIEW RUN."
+                   DELIMITED BY SIZE INTO CONTROL-COUNT-REPORT-LINE
+           END-IF
+           WRITE CONTROL-COUNT-REPORT-LINE.
+
+           CLOSE CONTROL-COUNT-REPORT-FILE.
+           DISPLAY "Control count report written to CTLRPT.".
+
+      *> ----------------------------------------------------------
+      *> Order creation - option 1.  Opens the real Order Master,
+      *> assigns the next order number, prompts for the customer,
+      *> order date and line items, totals the order and writes
+      *> the record.
+      *> ----------------------------------------------------------
+        CreateOrder.
+           PERFORM OpenOrderMasterIO
+           PERFORM AssignNextOrderNumber
+           MOVE SPACES TO ORDER-RECORD
+           MOVE NextOrderNumber TO ORD-NUMBER
+
+           DISPLAY " ".
+           DISPLAY "Create New Order - Order Number " NextOrderNumber.
+           DISPLAY "Enter customer number: " WITH NO ADVANCING.
+           ACCEPT ORD-CUSTOMER-NUMBER.
+
+           ACCEPT CurrentDateYYYYMMDD FROM DATE YYYYMMDD.
+           MOVE CurrentDateYYYYMMDD(1:4) TO ORD-DATE-CCYY.
+           MOVE CurrentDateYYYYMMDD(5:2) TO ORD-DATE-MM.
+           MOVE CurrentDateYYYYMMDD(7:2) TO ORD-DATE-DD.
+           MOVE ZERO TO ORD-SHIP-CCYY ORD-SHIP-MM ORD-SHIP-DD.
+           SET ORD-STATUS-OPEN TO TRUE.
+
+           PERFORM AcceptOrderLineItems
+           PERFORM CalculateOrderTotals
+
+           WRITE ORDER-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to write order " ORD-NUMBER
+                       " - status " OrderFileStatus
+                   MOVE "Order write failed" TO LastActionOutcome
+               NOT INVALID KEY
+                   ADD 1 TO CTLCNT-ORDERS-ADDED
+                   MOVE "Order created" TO LastActionOutcome
+                   PERFORM WriteOrderCreateAuditEntry
+           END-WRITE.
+
+           CLOSE ORDER-MASTER.
+           MOVE ORD-TOTAL-AMOUNT TO OrderTotalDisplay.
+           DISPLAY "Order " ORD-NUMBER " created.  Order total: "
+               OrderTotalDisplay.
+
+      *> ----------------------------------------------------------
+      *> A second, more specific audit entry for a new order - the
+      *> generic ProcessChoice entry only records "1-Order
+      *> Functions"/"Completed", the same line Edit Order or Order
+      *> Status Lookup would write through the same sub-menu (and
+      *> which an earlier order in the same visit would otherwise
+      *> lose once a later action overwrites LastActionOutcome), so
+      *> this records the order number, customer and total the same
+      *> way WriteOrderChangeAuditEntry does for edits.
+      *> ----------------------------------------------------------
+        WriteOrderCreateAuditEntry.
+           MOVE SPACES TO AuditOptionText
+           STRING "Order " ORD-NUMBER " created"
+               DELIMITED BY SIZE INTO AuditOptionText
+           MOVE ORD-TOTAL-AMOUNT TO OrderTotalDisplay
+           MOVE SPACES TO AuditOutcomeText
+           STRING "Customer " ORD-CUSTOMER-NUMBER " Total "
+               OrderTotalDisplay
+               DELIMITED BY SIZE INTO AuditOutcomeText
+           PERFORM WriteAuditLogEntry.
+
+        OpenOrderMasterIO.
+           OPEN I-O ORDER-MASTER.
+           IF OrderFileStatus = "35"
+               OPEN OUTPUT ORDER-MASTER
+               CLOSE ORDER-MASTER
+               OPEN I-O ORDER-MASTER
+           END-IF.
+
+      *> Scan the file for the highest order number on file and
+      *> hand back the next number to use.
+        AssignNextOrderNumber.
+           MOVE ZERO TO NextOrderNumber
+           MOVE ZERO TO ORD-NUMBER
+           MOVE "N" TO EndOfOrderFile
+           START ORDER-MASTER KEY IS NOT LESS THAN ORD-NUMBER
+               INVALID KEY
+                   MOVE "Y" TO EndOfOrderFile
+           END-START.
+           PERFORM ReadNextOrderForMax UNTIL OrderFileAtEnd
+           ADD 1 TO NextOrderNumber.
+
+        ReadNextOrderForMax.
+           READ ORDER-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO EndOfOrderFile
+               NOT AT END
+                   IF ORD-NUMBER > NextOrderNumber
+                       MOVE ORD-NUMBER TO NextOrderNumber
+                   END-IF
+           END-READ.
+
+        AcceptOrderLineItems.
+           MOVE "N" TO OrderLineCountValidSwitch
+           PERFORM AcceptAndValidateLineCount
+               UNTIL OrderLineCountIsValid
+           MOVE 0 TO LineItemIndex
+           PERFORM AcceptOneLineItem ORD-LINE-COUNT TIMES.
+
+      *> Required-range check on the order's line item count -
+      *> re-prompts rather than silently clamping an out-of-range
+      *> reply, same pattern as AcceptAndValidateItemQty below.
+        AcceptAndValidateLineCount.
+           DISPLAY "How many line items (1-5): " WITH NO ADVANCING.
+           ACCEPT ORD-LINE-COUNT.
+           IF ORD-LINE-COUNT NUMERIC
+               AND ORD-LINE-COUNT >= 1 AND ORD-LINE-COUNT <= 5
+               MOVE "Y" TO OrderLineCountValidSwitch
+           ELSE
+               DISPLAY "Number of line items must be 1-5 - please "
+                   "re-enter."
+           END-IF.
+
+        AcceptOneLineItem.
+           ADD 1 TO LineItemIndex
+           DISPLAY "  Item " LineItemIndex " number: "
+               WITH NO ADVANCING.
+           ACCEPT ORD-ITEM-NUMBER(LineItemIndex).
+           MOVE "N" TO OrderQtyValidSwitch
+           PERFORM AcceptAndValidateItemQty UNTIL OrderQtyIsValid
+           MOVE "N" TO OrderPriceValidSwitch
+           PERFORM AcceptAndValidateItemPrice UNTIL OrderPriceIsValid
+           COMPUTE ORD-ITEM-EXT-PRICE(LineItemIndex) =
+               ORD-ITEM-QTY(LineItemIndex) *
+               ORD-ITEM-PRICE(LineItemIndex)
+               ON SIZE ERROR
+                   MOVE "Y" TO LineItemOverflowSwitch
+                   DISPLAY "Warning - extended price for item "
+                       LineItemIndex " exceeds the line pricing "
+                       "field and has been truncated."
+           END-COMPUTE.
+
+      *> Required numeric class check on the line item quantity -
+      *> re-prompts rather than filing a blank/zero quantity, same
+      *> pattern as coboltest's AcceptAndValidateSSN.
+        AcceptAndValidateItemQty.
+           DISPLAY "  Item " LineItemIndex " quantity: "
+               WITH NO ADVANCING.
+           ACCEPT ORD-ITEM-QTY(LineItemIndex).
+           IF ORD-ITEM-QTY(LineItemIndex) NUMERIC
+               AND ORD-ITEM-QTY(LineItemIndex) > 0
+               MOVE "Y" TO OrderQtyValidSwitch
+           ELSE
+               DISPLAY "  Quantity must be a positive number - "
+                   "please re-enter."
+           END-IF.
+
+      *> Required numeric class check on the line item unit price.
+        AcceptAndValidateItemPrice.
+           DISPLAY "  Item " LineItemIndex " unit price: "
+               WITH NO ADVANCING.
+           ACCEPT ORD-ITEM-PRICE(LineItemIndex).
+           IF ORD-ITEM-PRICE(LineItemIndex) NUMERIC
+               AND ORD-ITEM-PRICE(LineItemIndex) > 0
+               MOVE "Y" TO OrderPriceValidSwitch
+           ELSE
+               DISPLAY "  Unit price must be a positive number - "
+                   "please re-enter."
+           END-IF.
+
+      *> Total the line items and apply sales tax to get the
+      *> order total.
+        CalculateOrderTotals.
+           MOVE "N" TO OrderTotalOverflowSwitch
+           MOVE 0 TO ORD-SUBTOTAL
+           MOVE 0 TO LineItemIndex
+           PERFORM SumOneLineItem ORD-LINE-COUNT TIMES.
+           MOVE SalesTaxRate TO ORD-TAX-RATE
+           COMPUTE ORD-TAX-AMOUNT = ORD-SUBTOTAL * ORD-TAX-RATE
+               ON SIZE ERROR
+                   MOVE "Y" TO OrderTotalOverflowSwitch
+           END-COMPUTE
+           COMPUTE ORD-TOTAL-AMOUNT = ORD-SUBTOTAL + ORD-TAX-AMOUNT
+               ON SIZE ERROR
+                   MOVE "Y" TO OrderTotalOverflowSwitch
+           END-COMPUTE
+           IF OrderTotalOverflowed
+               DISPLAY "Warning - order total exceeds the order "
+                   "total field and has been truncated."
+           END-IF.
+
+        SumOneLineItem.
+           ADD 1 TO LineItemIndex
+           ADD ORD-ITEM-EXT-PRICE(LineItemIndex) TO ORD-SUBTOTAL
+               ON SIZE ERROR
+                   MOVE "Y" TO OrderTotalOverflowSwitch
+           END-ADD.
+
+      *> ----------------------------------------------------------
+      *> Customer maintenance - options 3 and 4.  Uses the same
+      *> field-level SCREEN SECTION prompting style as ScreenTest.
+      *> ----------------------------------------------------------
+        CreateCustomer.
+           PERFORM OpenCustomerMasterIO
+           MOVE SPACES TO CUSTOMER-RECORD
+           MOVE SPACES TO CustomerEntryScreen
+           DISPLAY CustomerEntryScreen
+           ACCEPT CustNumReply OF CustomerEntryScreen
+           MOVE "N" TO CustNameValidSwitch
+           PERFORM AcceptAndValidateCustName UNTIL CustNameIsValid
+           ACCEPT CustAddr1Reply OF CustomerEntryScreen
+           ACCEPT CustAddr2Reply OF CustomerEntryScreen
+           ACCEPT CustCityReply OF CustomerEntryScreen
+           ACCEPT CustStateReply OF CustomerEntryScreen
+           ACCEPT CustZipReply OF CustomerEntryScreen
+           ACCEPT CustPhoneReply OF CustomerEntryScreen
+           ACCEPT CustStatusReply OF CustomerEntryScreen
+           MOVE "N" TO CustSSNValidSwitch
+           PERFORM AcceptAndValidateCustSSN UNTIL CustSSNIsValid
+
+           MOVE CustNumReply OF CustomerEntryScreen TO CUST-NUMBER
+           MOVE CustNameReply OF CustomerEntryScreen TO CUST-NAME
+           MOVE CustAddr1Reply OF CustomerEntryScreen TO CUST-ADDR-LINE1
+           MOVE CustAddr2Reply OF CustomerEntryScreen TO CUST-ADDR-LINE2
+           MOVE CustCityReply OF CustomerEntryScreen TO CUST-CITY
+           MOVE CustStateReply OF CustomerEntryScreen TO CUST-STATE
+           MOVE CustZipReply OF CustomerEntryScreen TO CUST-ZIP
+           MOVE CustPhoneReply OF CustomerEntryScreen TO CUST-PHONE
+           MOVE CustSSNReply OF CustomerEntryScreen TO CUST-SSN
+           IF CustStatusReply OF CustomerEntryScreen = "I"
+               SET CUST-STATUS-INACTIVE TO TRUE
+           ELSE
+               SET CUST-STATUS-ACTIVE TO TRUE
+           END-IF
+
+           PERFORM CheckCustSSNDuplicate
+           IF CustSSNIsDuplicate
+               DISPLAY "SSN already on file for customer "
+                   DuplicateCustNumber ". Customer not created."
+               MOVE "Duplicate SSN - customer not created"
+                   TO LastActionOutcome
+           ELSE
+               WRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to write customer "
+                           CUST-NUMBER " - status "
+                           CustomerFileStatus
+                       MOVE "Write failed" TO LastActionOutcome
+                   NOT INVALID KEY
+                       ADD 1 TO CTLCNT-CUSTOMERS-ADDED
+                       MOVE "Customer created" TO LastActionOutcome
+               END-WRITE
+               DISPLAY "Customer " CUST-NUMBER " created."
+           END-IF.
+
+           CLOSE CUSTOMER-MASTER.
+
+      *> Looks the just-built SSN up on the alternate SSN key so two
+      *> customers can't be created through JanApp with the same SSN
+      *> - the same alternate-key lookup coboltest's CheckSSNDuplicate
+      *> uses.  Saves and restores CUSTOMER-RECORD around the lookup
+      *> since a match overwrites the shared record area.
+        CheckCustSSNDuplicate.
+           MOVE "N" TO CustSSNDuplicateSwitch
+           MOVE CUSTOMER-RECORD TO CustomerRecordHold
+           READ CUSTOMER-MASTER KEY IS CUST-SSN
+               NOT INVALID KEY
+                   MOVE "Y" TO CustSSNDuplicateSwitch
+                   MOVE CUST-NUMBER TO DuplicateCustNumber
+           END-READ
+           MOVE CustomerRecordHold TO CUSTOMER-RECORD.
+
+      *> Required-field check on Customer Name - re-prompts
+      *> instead of filing a blank name, the way TestScreen's
+      *> AcceptAndValidateName re-prompts rather than defaulting.
+        AcceptAndValidateCustName.
+           ACCEPT CustNameReply OF CustomerEntryScreen
+           IF CustNameReply OF CustomerEntryScreen = SPACES
+               DISPLAY "Customer Name is required - please "
+                   "re-enter." AT LINE 16 COLUMN 10
+           ELSE
+               MOVE "Y" TO CustNameValidSwitch
+           END-IF.
+
+      *> Required-field plus class check on SSN - numeric and
+      *> non-blank - and the same SSA-invalid-range check coboltest's
+      *> ValidateSSN applies (area cannot be 000, 666 or 900-999, and
+      *> group/serial cannot be zero), re-prompting on any violation.
+        AcceptAndValidateCustSSN.
+           ACCEPT CustSSNReply OF CustomerEntryScreen
+           IF CustSSNReply OF CustomerEntryScreen NUMERIC
+               AND CustSSNReply OF CustomerEntryScreen > 0
+               MOVE CustSSNReply OF CustomerEntryScreen(1:3)
+                   TO CustSSNArea
+               MOVE CustSSNReply OF CustomerEntryScreen(4:2)
+                   TO CustSSNGroup
+               MOVE CustSSNReply OF CustomerEntryScreen(6:4)
+                   TO CustSSNSerial
+               MOVE "Y" TO CustSSNValidSwitch
+               IF CustSSNArea = 0 OR CustSSNArea = 666
+                   OR (CustSSNArea >= 900 AND CustSSNArea <= 999)
+                   MOVE "N" TO CustSSNValidSwitch
+               END-IF
+               IF CustSSNGroup = 0
+                   MOVE "N" TO CustSSNValidSwitch
+               END-IF
+               IF CustSSNSerial = 0
+                   MOVE "N" TO CustSSNValidSwitch
+               END-IF
+           ELSE
+               MOVE "N" TO CustSSNValidSwitch
+           END-IF
+           IF NOT CustSSNIsValid
+               DISPLAY "SSN is required and must be a valid 9-digit "
+                   "SSN (area not 000/666/900-999, group/serial not "
+                   "zero) - please re-enter." AT LINE 16 COLUMN 10
+           END-IF.
+
+        OpenCustomerMasterIO.
+           OPEN I-O CUSTOMER-MASTER.
+           IF CustomerFileStatus = "35"
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF.
+
+        EditCustomer.
+           PERFORM OpenCustomerMasterIO
+           DISPLAY "Enter customer number to edit: " WITH NO ADVANCING.
+           ACCEPT CUST-NUMBER.
+           MOVE "N" TO CustomerFoundSwitch
+           READ CUSTOMER-MASTER KEY IS CUST-NUMBER
+               INVALID KEY
+                   DISPLAY "Customer " CUST-NUMBER " not found."
+                   MOVE "Customer not found" TO LastActionOutcome
+               NOT INVALID KEY
+                   MOVE "Y" TO CustomerFoundSwitch
+                   ADD 1 TO CTLCNT-CUSTOMERS-READ
+           END-READ.
+           IF CustomerWasFound
+               PERFORM ShowCustomerAndPromptAction
+           END-IF.
+           CLOSE CUSTOMER-MASTER.
+
+        ShowCustomerAndPromptAction.
+           MOVE CUST-NUMBER TO CustNumReply OF CustomerEntryScreen
+           MOVE CUST-NAME TO CustNameReply OF CustomerEntryScreen
+           MOVE CUST-ADDR-LINE1 TO CustAddr1Reply OF CustomerEntryScreen
+           MOVE CUST-ADDR-LINE2 TO CustAddr2Reply OF CustomerEntryScreen
+           MOVE CUST-CITY TO CustCityReply OF CustomerEntryScreen
+           MOVE CUST-STATE TO CustStateReply OF CustomerEntryScreen
+           MOVE CUST-ZIP TO CustZipReply OF CustomerEntryScreen
+           MOVE CUST-PHONE TO CustPhoneReply OF CustomerEntryScreen
+           MOVE CUST-STATUS TO CustStatusReply OF CustomerEntryScreen
+           MOVE CUST-SSN TO CustSSNReply OF CustomerEntryScreen
+           DISPLAY CustomerEntryScreen
+
+           DISPLAY "C)hange  I)nquire  D)elete  Q)uit: "
+               WITH NO ADVANCING.
+           ACCEPT CustomerActionChoice.
+
+           EVALUATE CustomerActionChoice
+               WHEN "C" WHEN "c"
+                   PERFORM ChangeCustomerFields
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to rewrite customer "
+                               CUST-NUMBER
+                           MOVE "Rewrite failed" TO LastActionOutcome
+                       NOT INVALID KEY
+                           ADD 1 TO CTLCNT-CUSTOMERS-CHANGED
+                           MOVE "Customer changed" TO LastActionOutcome
+                   END-REWRITE
+                   DISPLAY "Customer " CUST-NUMBER " changed."
+               WHEN "D" WHEN "d"
+                   SET CUST-STATUS-DELETED TO TRUE
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to rewrite customer "
+                               CUST-NUMBER
+                           MOVE "Rewrite failed" TO LastActionOutcome
+                       NOT INVALID KEY
+                           ADD 1 TO CTLCNT-CUSTOMERS-DELETED
+                           MOVE "Customer marked deleted"
+                               TO LastActionOutcome
+                   END-REWRITE
+                   DISPLAY "Customer " CUST-NUMBER " marked deleted."
+               WHEN "I" WHEN "i"
+                   DISPLAY "Inquiry only - no changes made."
+                   MOVE "Inquiry only - no changes made"
+                       TO LastActionOutcome
+               WHEN OTHER
+                   DISPLAY "No changes made."
+                   MOVE "No changes made" TO LastActionOutcome
+           END-EVALUATE.
+
+        ChangeCustomerFields.
+           DISPLAY "Enter new name (blank = no change): "
+               WITH NO ADVANCING.
+           ACCEPT CustNameReply OF CustomerEntryScreen.
+           IF CustNameReply OF CustomerEntryScreen NOT = SPACES
+               MOVE CustNameReply OF CustomerEntryScreen TO CUST-NAME
+           END-IF.
+           DISPLAY "Enter new address line 1 (blank = no change): "
+               WITH NO ADVANCING.
+           ACCEPT CustAddr1Reply OF CustomerEntryScreen.
+           IF CustAddr1Reply OF CustomerEntryScreen NOT = SPACES
+               MOVE CustAddr1Reply OF CustomerEntryScreen
+                   TO CUST-ADDR-LINE1
+           END-IF.
+           DISPLAY "Enter new phone (blank = no change): "
+               WITH NO ADVANCING.
+           ACCEPT CustPhoneReply OF CustomerEntryScreen.
+           IF CustPhoneReply OF CustomerEntryScreen NOT = SPACES
+               MOVE CustPhoneReply OF CustomerEntryScreen TO CUST-PHONE
+           END-IF.
+           DISPLAY "Enter new status (A/I, blank = no change): "
+               WITH NO ADVANCING.
+           ACCEPT CustStatusReply OF CustomerEntryScreen.
+           IF CustStatusReply OF CustomerEntryScreen = "A"
+               SET CUST-STATUS-ACTIVE TO TRUE
+           END-IF.
+           IF CustStatusReply OF CustomerEntryScreen = "I"
+               SET CUST-STATUS-INACTIVE TO TRUE
+           END-IF.
+
+      *> ----------------------------------------------------------
+      *> Reports subsystem - option 5.  A sub-menu of its own so
+      *> new report choices can be added without crowding the main
+      *> menu (Order Summary, Customer List, Open-Order Aging).
+      *> ----------------------------------------------------------
+        ReportsMenu.
+           MOVE "N" TO ReturnToMainMenuSwitch
+           PERFORM DisplayReportsMenuAndAct UNTIL ReturnToMainMenu.
+
+        DisplayReportsMenuAndAct.
+           DISPLAY " ".
+           DISPLAY " ======================================= ".
+           DISPLAY "|              REPORTS MENU              |".
+           DISPLAY " ======================================= ".
+           DISPLAY "1. Order Summary".
+           DISPLAY "2. Customer List".
+           DISPLAY "3. Open-Order Aging".
+           DISPLAY "4. Export to Accounting (CSV)".
+           DISPLAY "0. Return to Main Menu".
+           DISPLAY " ======================================= ".
+           DISPLAY "Enter your choice: " WITH NO ADVANCING.
+           ACCEPT ReportChoice.
+           EVALUATE ReportChoice
+               WHEN 1
+                   PERFORM PrintOrderSummaryReport
+               WHEN 2
+                   PERFORM PrintCustomerListReport
+               WHEN 3
+                   PERFORM PrintAgingReport
                WHEN 4
-                   DISPLAY "Option 4 Selected: Edit Customer."
-               WHEN 5
-                   DISPLAY "Option 5 Selected: Reports."
+                   PERFORM ExportCustomerAndOrderData
                WHEN 0
-                   DISPLAY "Exiting JanApp. Goodbye!"
+                   MOVE "Y" TO ReturnToMainMenuSwitch
                WHEN OTHER
                    DISPLAY "Invalid choice! Please try again."
-                   PERFORM DisplayMenu
-           END-EVALUATE.  
+                   MOVE "Invalid selection in reports menu"
+                       TO LastActionOutcome
+           END-EVALUATE.
+
+      *> ----------------------------------------------------------
+      *> Unattended equivalent of the Reports sub-menu.  Every
+      *> report choice needs nothing beyond the sub-choice digit
+      *> itself (no order/customer number to key in), so a batch
+      *> run can drive this straight from the second character of
+      *> the control-file record instead of the interactive
+      *> ACCEPT ReportChoice above.
+      *> ----------------------------------------------------------
+        BatchReportsFunction.
+           EVALUATE ControlFileSubChoice
+               WHEN 1
+                   PERFORM PrintOrderSummaryReport
+               WHEN 2
+                   PERFORM PrintCustomerListReport
+               WHEN 3
+                   PERFORM PrintAgingReport
+               WHEN 4
+                   PERFORM ExportCustomerAndOrderData
+               WHEN OTHER
+                   DISPLAY "Invalid or missing report sub-choice "
+                       "in control file."
+                   MOVE "Invalid or missing report sub-choice"
+                       TO LastActionOutcome
+           END-EVALUATE.
+
+      *> Writes the run-date/page-number header and report title
+      *> that every report page starts with, and resets the page
+      *> line counter.
+        WriteReportPageHeader.
+           ADD 1 TO ReportPageNumber
+           MOVE 0 TO ReportLineCount
+           MOVE SPACES TO REPORT-LINE
+           STRING "RUN DATE: " ReportRunDate(5:2) "/"
+               ReportRunDate(7:2) "/" ReportRunDate(1:4)
+               "     PAGE " ReportPageNumber
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE
+           MOVE ReportTitle TO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+        PrintOrderSummaryReport.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN INPUT ORDER-MASTER.
+           IF OrderFileStatus = "35"
+               DISPLAY "Order Master file not found - no data "
+                   "to report."
+               MOVE "Order Master file not found" TO LastActionOutcome
+           ELSE
+               ACCEPT ReportRunDate FROM DATE YYYYMMDD
+               MOVE "ORDER SUMMARY REPORT" TO ReportTitle
+               MOVE 0 TO ReportPageNumber
+               MOVE 0 TO ReportRecordCount
+               MOVE 0 TO ReportOrderTotal
+               MOVE 0 TO CheckpointRecordCount
+               PERFORM WriteReportPageHeader
+               MOVE ZERO TO ORD-NUMBER
+               IF RunningInBatchMode
+                   MOVE "Y" TO RestartReply
+               ELSE
+                   DISPLAY "Restart from last checkpoint? (Y/N): "
+                       WITH NO ADVANCING
+                   ACCEPT RestartReply
+               END-IF
+               IF RestartReply = "Y" OR RestartReply = "y"
+                   PERFORM ReadCheckpointRecord
+               END-IF
+               MOVE "N" TO EndOfOrderFile
+               START ORDER-MASTER KEY IS GREATER THAN ORD-NUMBER
+                   INVALID KEY
+                       MOVE "Y" TO EndOfOrderFile
+               END-START
+               PERFORM PrintOneOrderSummaryLine UNTIL OrderFileAtEnd
+               PERFORM WriteOrderSummaryTotals
+               PERFORM ClearCheckpointRecord
+               CLOSE ORDER-MASTER
+               DISPLAY "Order Summary report written to RPTFILE."
+               MOVE "Order Summary report written" TO LastActionOutcome
+           END-IF.
+           CLOSE REPORT-FILE.
+
+      *> Picks up where the last run left off - reads the last
+      *> order number successfully processed out of CKPTFILE so
+      *> the START below can resume just past it.
+        ReadCheckpointRecord.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CheckpointFileStatus = "35"
+               DISPLAY "No checkpoint found - starting from the "
+                   "beginning of the file."
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY "Checkpoint file empty - starting "
+                           "from the beginning of the file."
+                   NOT AT END
+                       MOVE CKPT-LAST-KEY TO ORD-NUMBER
+                       DISPLAY "Resuming after order " ORD-NUMBER
+                           "."
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> Written every CheckpointInterval records so a run that
+      *> abends partway through a large Order Master can restart
+      *> from here instead of from the top of the file.
+        WriteCheckpointRecord.
+           MOVE "ORDSUMRPT" TO CKPT-JOB-NAME
+           MOVE ORD-NUMBER TO CKPT-LAST-KEY
+           ACCEPT CurrentDateYYYYMMDD FROM DATE YYYYMMDD.
+           MOVE CurrentDateYYYYMMDD(1:4) TO CKPT-DATE-CCYY
+           MOVE CurrentDateYYYYMMDD(5:2) TO CKPT-DATE-MM
+           MOVE CurrentDateYYYYMMDD(7:2) TO CKPT-DATE-DD
+           ACCEPT CurrentTimeHHMMSS FROM TIME.
+           MOVE CurrentTimeHHMMSS(1:2) TO CKPT-TIME-HH
+           MOVE CurrentTimeHHMMSS(3:2) TO CKPT-TIME-MM
+           MOVE CurrentTimeHHMMSS(5:2) TO CKPT-TIME-SS
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *> A completed run leaves nothing to restart from.
+        ClearCheckpointRecord.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+        PrintOneOrderSummaryLine.
+           READ ORDER-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO EndOfOrderFile
+               NOT AT END
+                   PERFORM FormatAndWriteOrderSummaryLine
+           END-READ.
+
+        FormatAndWriteOrderSummaryLine.
+           ADD 1 TO ReportRecordCount
+           ADD ORD-TOTAL-AMOUNT TO ReportOrderTotal
+           MOVE ORD-TOTAL-AMOUNT TO OrderTotalDisplay
+           MOVE SPACES TO REPORT-LINE
+           STRING ORD-NUMBER "   " ORD-CUSTOMER-NUMBER "   "
+               ORD-DATE-MM "/" ORD-DATE-DD "/" ORD-DATE-CCYY "   "
+               ORD-STATUS "   " OrderTotalDisplay
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+           ADD 1 TO ReportLineCount
+           IF ReportLineCount >= ReportLinesPerPage
+               PERFORM WriteReportPageHeader
+           END-IF.
+           ADD 1 TO CheckpointRecordCount
+           IF CheckpointRecordCount >= CheckpointInterval
+               PERFORM WriteCheckpointRecord
+               MOVE 0 TO CheckpointRecordCount
+           END-IF.
+
+        WriteOrderSummaryTotals.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE ReportOrderTotal TO ReportOrderTotalDisplay
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL ORDERS: " ReportRecordCount
+               "     TOTAL AMOUNT: " ReportOrderTotalDisplay
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+        PrintCustomerListReport.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN INPUT CUSTOMER-MASTER.
+           IF CustomerFileStatus = "35"
+               DISPLAY "Customer Master file not found - no "
+                   "data to report."
+               MOVE "Customer Master file not found"
+                   TO LastActionOutcome
+           ELSE
+               ACCEPT ReportRunDate FROM DATE YYYYMMDD
+               MOVE "CUSTOMER LIST REPORT" TO ReportTitle
+               MOVE 0 TO ReportPageNumber
+               MOVE 0 TO ReportRecordCount
+               PERFORM WriteReportPageHeader
+               MOVE ZERO TO CUST-NUMBER
+               MOVE "N" TO EndOfCustomerFile
+               START CUSTOMER-MASTER
+                   KEY IS NOT LESS THAN CUST-NUMBER
+                   INVALID KEY
+                       MOVE "Y" TO EndOfCustomerFile
+               END-START
+               PERFORM PrintOneCustomerLine UNTIL CustomerFileAtEnd
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               STRING "TOTAL CUSTOMERS: " ReportRecordCount
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               CLOSE CUSTOMER-MASTER
+               DISPLAY "Customer List report written to RPTFILE."
+               MOVE "Customer List report written"
+                   TO LastActionOutcome
+           END-IF.
+           CLOSE REPORT-FILE.
+
+        PrintOneCustomerLine.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO EndOfCustomerFile
+               NOT AT END
+                   PERFORM FormatAndWriteCustomerLine
+           END-READ.
+
+        FormatAndWriteCustomerLine.
+           ADD 1 TO ReportRecordCount
+           MOVE SPACES TO REPORT-LINE
+           STRING CUST-NUMBER "   " CUST-NAME "   " CUST-CITY "   "
+               CUST-STATE "   " CUST-STATUS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+           ADD 1 TO ReportLineCount
+           IF ReportLineCount >= ReportLinesPerPage
+               PERFORM WriteReportPageHeader
+           END-IF.
+
+      *> Month-end open-order aging/exception report.  Lists every
+      *> open order with its days-open, and flags/totals any order
+      *> still open past AgingThresholdDays as an exception.
+        PrintAgingReport.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN INPUT ORDER-MASTER.
+           IF OrderFileStatus = "35"
+               DISPLAY "Order Master file not found - no data "
+                   "to report."
+               MOVE "Order Master file not found" TO LastActionOutcome
+           ELSE
+               ACCEPT ReportRunDate FROM DATE YYYYMMDD
+               MOVE ReportRunDate(1:4) TO ReportRunDateCCYY
+               MOVE ReportRunDate(5:2) TO ReportRunDateMM
+               MOVE ReportRunDate(7:2) TO ReportRunDateDD
+               COMPUTE RunPseudoDays = (ReportRunDateCCYY * 360)
+                   + (ReportRunDateMM * 30) + ReportRunDateDD
+               MOVE "OPEN-ORDER AGING REPORT" TO ReportTitle
+               MOVE 0 TO ReportPageNumber
+               MOVE 0 TO ReportRecordCount
+               MOVE 0 TO ExceptionCount
+               MOVE 0 TO ExceptionTotal
+               PERFORM WriteReportPageHeader
+               MOVE ZERO TO ORD-NUMBER
+               MOVE "N" TO EndOfOrderFile
+               START ORDER-MASTER KEY IS NOT LESS THAN ORD-NUMBER
+                   INVALID KEY
+                       MOVE "Y" TO EndOfOrderFile
+               END-START
+               PERFORM PrintOneAgingLine UNTIL OrderFileAtEnd
+               PERFORM WriteAgingExceptionTotals
+               CLOSE ORDER-MASTER
+               DISPLAY "Open-Order Aging report written to "
+                   "RPTFILE."
+               MOVE "Aging report written" TO LastActionOutcome
+           END-IF.
+           CLOSE REPORT-FILE.
+
+        PrintOneAgingLine.
+           READ ORDER-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO EndOfOrderFile
+               NOT AT END
+                   IF ORD-STATUS-OPEN
+                       PERFORM FormatAndWriteAgingLine
+                   END-IF
+           END-READ.
 
-      *> Return to menu unless exit is selected
-           IF UserChoice NOT = 0
-             PERFORM DisplayMenu
-             PERFORM ProcessChoice
+        FormatAndWriteAgingLine.
+           ADD 1 TO ReportRecordCount
+           COMPUTE OrderPseudoDays = (ORD-DATE-CCYY * 360)
+               + (ORD-DATE-MM * 30) + ORD-DATE-DD
+           COMPUTE DaysOpen = RunPseudoDays - OrderPseudoDays
+           MOVE SPACES TO REPORT-LINE
+           IF DaysOpen > AgingThresholdDays
+               ADD 1 TO ExceptionCount
+               ADD ORD-TOTAL-AMOUNT TO ExceptionTotal
+               STRING ORD-NUMBER "   " ORD-CUSTOMER-NUMBER "   "
+                   ORD-DATE-MM "/" ORD-DATE-DD "/" ORD-DATE-CCYY
+                   "   OPEN   " DaysOpen " DAYS  ** EXCEPTION **"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING ORD-NUMBER "   " ORD-CUSTOMER-NUMBER "   "
+                   ORD-DATE-MM "/" ORD-DATE-DD "/" ORD-DATE-CCYY
+                   "   OPEN   " DaysOpen " DAYS"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+           ADD 1 TO ReportLineCount
+           IF ReportLineCount >= ReportLinesPerPage
+               PERFORM WriteReportPageHeader
            END-IF.
 
+        WriteAgingExceptionTotals.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE ExceptionTotal TO ExceptionTotalDisplay
+           MOVE SPACES TO REPORT-LINE
+           STRING "EXCEPTIONS OVER " AgingThresholdDays " DAYS: "
+               ExceptionCount "     TOTAL AMOUNT: "
+               ExceptionTotalDisplay
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *> ----------------------------------------------------------
+      *> CSV/flat-file export for the accounting system - writes
+      *> the Customer and Order Masters out as delimited flat
+      *> files instead of re-keying order totals by hand.
+      *> ----------------------------------------------------------
+        ExportCustomerAndOrderData.
+           MOVE "Export completed" TO LastActionOutcome
+           PERFORM ExportCustomerRecords
+           PERFORM ExportOrderRecords
+           DISPLAY "Customer and Order data exported to "
+               "CUSTEXP and ORDEXP.".
+
+        ExportCustomerRecords.
+           OPEN OUTPUT CUSTOMER-EXPORT-FILE.
+           OPEN INPUT CUSTOMER-MASTER.
+           IF CustomerFileStatus = "35"
+               DISPLAY "Customer Master file not found - "
+                   "nothing exported."
+               MOVE "Customer Master file not found"
+                   TO LastActionOutcome
+           ELSE
+               MOVE ZERO TO CUST-NUMBER
+               MOVE "N" TO EndOfCustomerFile
+               START CUSTOMER-MASTER
+                   KEY IS NOT LESS THAN CUST-NUMBER
+                   INVALID KEY
+                       MOVE "Y" TO EndOfCustomerFile
+               END-START
+               PERFORM ExportOneCustomerRecord
+                   UNTIL CustomerFileAtEnd
+               CLOSE CUSTOMER-MASTER
+           END-IF.
+           CLOSE CUSTOMER-EXPORT-FILE.
+
+        ExportOneCustomerRecord.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO EndOfCustomerFile
+               NOT AT END
+                   PERFORM FormatAndWriteCustomerExportLine
+           END-READ.
+
+        FormatAndWriteCustomerExportLine.
+           MOVE SPACES TO CUSTOMER-EXPORT-LINE
+           STRING CUST-NUMBER "," CUST-NAME "," CUST-ADDR-LINE1
+               "," CUST-CITY "," CUST-STATE "," CUST-ZIP ","
+               CUST-PHONE "," CUST-STATUS
+               DELIMITED BY SIZE INTO CUSTOMER-EXPORT-LINE
+           WRITE CUSTOMER-EXPORT-LINE.
+
+        ExportOrderRecords.
+           OPEN OUTPUT ORDER-EXPORT-FILE.
+           OPEN INPUT ORDER-MASTER.
+           IF OrderFileStatus = "35"
+               DISPLAY "Order Master file not found - nothing "
+                   "exported."
+               MOVE "Order Master file not found" TO LastActionOutcome
+           ELSE
+               MOVE ZERO TO ORD-NUMBER
+               MOVE "N" TO EndOfOrderFile
+               START ORDER-MASTER KEY IS NOT LESS THAN ORD-NUMBER
+                   INVALID KEY
+                       MOVE "Y" TO EndOfOrderFile
+               END-START
+               PERFORM ExportOneOrderRecord UNTIL OrderFileAtEnd
+               CLOSE ORDER-MASTER
+           END-IF.
+           CLOSE ORDER-EXPORT-FILE.
+
+        ExportOneOrderRecord.
+           READ ORDER-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO EndOfOrderFile
+               NOT AT END
+                   PERFORM FormatAndWriteOrderExportLine
+           END-READ.
+
+        FormatAndWriteOrderExportLine.
+           MOVE SPACES TO ORDER-EXPORT-LINE
+           STRING ORD-NUMBER "," ORD-CUSTOMER-NUMBER ","
+               ORD-DATE-CCYY "-" ORD-DATE-MM "-" ORD-DATE-DD ","
+               ORD-STATUS "," ORD-TOTAL-AMOUNT
+               DELIMITED BY SIZE INTO ORDER-EXPORT-LINE
+           WRITE ORDER-EXPORT-LINE.
+
         END PROGRAM JanApp.
-      
+
