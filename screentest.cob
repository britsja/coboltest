@@ -9,6 +9,8 @@
        WORKING-STORAGE SECTION.
        01 UserName       PIC X(30) VALUE SPACES.
        01 DummyInput     PIC X(1) VALUE SPACES.
+       01 NameValidSwitch PIC X(01) VALUE "N".
+          88 NameIsValid VALUE "Y".
 
        SCREEN SECTION.
        01 WelcomeScreen.
@@ -38,17 +40,10 @@
        PROCEDURE DIVISION.
            *> Display the welcome screen and accept user input
            DISPLAY WelcomeScreen.
-           DISPLAY "Should wait for user input now" AT LINE 30 COLUMN
-           20.
-           ACCEPT PromptReply OF WelcomeScreen.
-           DISPLAY "User input taken" AT LINE 31 COLUMN 20.
+           PERFORM AcceptAndValidateName UNTIL NameIsValid.
 
            *> Move the input to the WORKING-STORAGE variable
-           IF PromptReply OF WelcomeScreen = SPACES
-               MOVE "Stranger" TO UserName
-           ELSE
-               MOVE PromptReply OF WelcomeScreen TO UserName
-           END-IF.
+           MOVE PromptReply OF WelcomeScreen TO UserName.
 
            *> Clear the screen before displaying the next screen
            DISPLAY SPACES UPON CONSOLE. *> Clear the terminal.
@@ -63,6 +58,20 @@
 
            STOP RUN.
 
-         
+      *> Required-field check - re-prompts instead of silently
+      *> substituting "Stranger" for a blank reply, the pattern
+      *> future data-entry screens should follow for their own
+      *> required fields.
+       AcceptAndValidateName.
+           DISPLAY "Should wait for user input now"
+               AT LINE 30 COLUMN 20.
+           ACCEPT PromptReply OF WelcomeScreen.
+           DISPLAY "User input taken" AT LINE 31 COLUMN 20.
+           IF PromptReply OF WelcomeScreen = SPACES
+               MOVE "N" TO NameValidSwitch
+               DISPLAY "Name is required - please re-enter."
+                   AT LINE 32 COLUMN 20
+           ELSE
+               MOVE "Y" TO NameValidSwitch
+           END-IF.
 
-    
