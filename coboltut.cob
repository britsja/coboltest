@@ -1,41 +1,268 @@
-        IDENTIFICATION DIVISION. 
+        IDENTIFICATION DIVISION.
         PROGRAM-ID. coboltest.
         AUTHOR. Jan B.
         DATE-WRITTEN. 29 November 2024
         ENVIRONMENT DIVISION.
 
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT SUM-INPUT-FILE ASSIGN TO "SUMIN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS SumInputFileStatus.
+            SELECT SUM-OUTPUT-FILE ASSIGN TO "SUMOUT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS SumOutputFileStatus.
+            SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CUST-NUMBER
+                ALTERNATE RECORD KEY IS CUST-SSN WITH DUPLICATES
+                FILE STATUS IS CustomerFileStatus.
+
         DATA DIVISION.
         FILE SECTION.
+        FD  CUSTOMER-MASTER.
+            COPY CUSTREC.
+        FD  SUM-INPUT-FILE.
+        01 SUMIN-RECORD.
+           05 SUMIN-USERNAME       PIC X(30).
+           05 SUMIN-NUM1           PIC S9(7)V99.
+           05 SUMIN-NUM2           PIC S9(7)V99.
+           05 SUMIN-SSN.
+              10 SUMIN-SSN-AREA    PIC 999.
+              10 SUMIN-SSN-GROUP   PIC 99.
+              10 SUMIN-SSN-SERIAL  PIC 9999.
+
+        FD  SUM-OUTPUT-FILE.
+        01 SUMOUT-RECORD.
+           05 SUMOUT-USERNAME      PIC X(30).
+           05 SUMOUT-NUM1          PIC S9(7)V99.
+           05 SUMOUT-NUM2          PIC S9(7)V99.
+           05 SUMOUT-TOTAL         PIC S9(8)V99.
+           05 SUMOUT-OVERFLOW      PIC X(01).
+           05 SUMOUT-SSN.
+              10 SUMOUT-SSN-AREA   PIC 999.
+              10 SUMOUT-SSN-GROUP  PIC 99.
+              10 SUMOUT-SSN-SERIAL PIC 9999.
+           05 SUMOUT-SSN-VALID     PIC X(01).
+
         WORKING-STORAGE SECTION.
+        01 WorkModeReply PIC X(01) VALUE "I".
+        01 SumInputFileStatus PIC X(02) VALUE "00".
+        01 SumOutputFileStatus PIC X(02) VALUE "00".
+        01 EndOfSumInputSwitch PIC X(01) VALUE "N".
+           88 EndOfSumInput VALUE "Y".
+        01 CustomerFileStatus PIC X(02) VALUE "00".
+        01 SSNDuplicateSwitch PIC X(01) VALUE "N".
+           88 SSNIsDuplicate VALUE "Y".
         01 UserName PIC X(30) VALUE "You".
-        01 Num1 PIC 9 VALUE ZEROS.
-        01 Num2 PIC 9 VALUE ZEROS.
-        01 Total PIC 99 VALUE 0.
+        01 Num1 PIC S9(7)V99 VALUE ZEROS.
+        01 Num2 PIC S9(7)V99 VALUE ZEROS.
+        01 Total PIC S9(8)V99 VALUE 0.
+        01 TotalOverflowSwitch PIC X VALUE "N".
+           88 TotalOverflowed VALUE "Y".
+        01 Num1Display  PIC Z,ZZZ,ZZ9.99-.
+        01 Num2Display  PIC Z,ZZZ,ZZ9.99-.
+        01 TotalDisplay PIC ZZ,ZZZ,ZZ9.99-.
         01 SSNum.
            02 SSArea PIC 999.
            02 SSGroup PIC 99.
            02 SSSerial PIC 9999.
         01 PIValue CONSTANT AS 3.14.
+        01 SSNValidSwitch PIC X VALUE "N".
+           88 SSNIsValid VALUE "Y".
+        01 UnitPrice     PIC 9(05)V99 VALUE 0.
+        01 Quantity      PIC 9(05) VALUE 0.
+        01 ExtendedPrice PIC 9(07)V99 VALUE 0.
+        01 TaxRate       PIC 9V9999 VALUE 0.
+        01 TaxAmount     PIC 9(07)V99 VALUE 0.
+        01 LineTotal     PIC 9(07)V99 VALUE 0.
+        01 LineTotalOverflowSwitch PIC X VALUE "N".
+           88 LineTotalOverflowed VALUE "Y".
+        01 ExtendedPriceDisplay PIC Z,ZZZ,ZZ9.99.
+        01 TaxAmountDisplay     PIC Z,ZZZ,ZZ9.99.
+        01 LineTotalDisplay     PIC Z,ZZZ,ZZ9.99.
         *> ZERO, ZEROES
         *> SPACE, SPACES
         *> HIGH-VALUES
         *> LOW-VALUES
         PROCEDURE DIVISION.
 
-        DISPLAY "What is your name: " WITH NO advancing
-        *> Show text on same line
-        ACCEPT UserName
-        DISPLAY "Hello " UserName
-       
-        MOVE ZERO TO UserName
-        display UserName
-        display "Enter 2 values to sum: "
-        accept Num1
-        accept Num2
-        compute Total = Num1 + Num2
-        display Num1 " + " Num2 " = " Total
-        display "Enter your SSN: "
-        accept SSNum
-        display "Area " SSArea
+        DISPLAY "Run in batch mode, reading SUMIN.DAT (B) or "
+            "interactively (I)? " WITH NO ADVANCING
+        ACCEPT WorkModeReply
+        IF WorkModeReply = "B" OR WorkModeReply = "b"
+            PERFORM BatchMode
+        ELSE
+            DISPLAY "What is your name: " WITH NO advancing
+            *> Show text on same line
+            ACCEPT UserName
+            DISPLAY "Hello " UserName
+
+            MOVE ZERO TO UserName
+            display UserName
+            display "Enter 2 values to sum: "
+            accept Num1
+            accept Num2
+            move "N" to TotalOverflowSwitch
+            compute Total = Num1 + Num2
+                on size error
+                    move "Y" to TotalOverflowSwitch
+            end-compute
+            move Num1 to Num1Display
+            move Num2 to Num2Display
+            if TotalOverflowed
+                display "Overflow! " Num1Display " + " Num2Display
+                    " does not fit in Total."
+            else
+                move Total to TotalDisplay
+                display Num1Display " + " Num2Display " = "
+                    TotalDisplay
+            end-if
+            display "Enter your SSN: "
+            perform AcceptAndValidateSSN until SSNIsValid
+            display "Area " SSArea
+
+            display "Enter a unit price and quantity to price: "
+            accept UnitPrice
+            accept Quantity
+            perform CalculateLineTotal
+            if LineTotalOverflowed
+                display "Overflow! " UnitPrice " x " Quantity
+                    " does not fit in the line pricing fields."
+            else
+                move ExtendedPrice to ExtendedPriceDisplay
+                move TaxAmount to TaxAmountDisplay
+                move LineTotal to LineTotalDisplay
+                display "Extended price " ExtendedPriceDisplay
+                display "Tax " TaxAmountDisplay
+                display "Line total " LineTotalDisplay
+            end-if
+        END-IF.
 
         STOP RUN.
+
+      *> ----------------------------------------------------------
+      *> Batch, file-driven alternative to the interactive ACCEPT
+      *> path above - reads one UserName/Num1/Num2/SSN per record
+      *> from SUMIN.DAT and writes the summed, validated results to
+      *> SUMOUT.DAT, so a whole batch of transactions can be run
+      *> unattended instead of keyed in one at a time.
+      *> ----------------------------------------------------------
+        BatchMode.
+           MOVE "N" TO EndOfSumInputSwitch
+           OPEN INPUT SUM-INPUT-FILE.
+           OPEN OUTPUT SUM-OUTPUT-FILE.
+           PERFORM ProcessOneSumRecord UNTIL EndOfSumInput.
+           CLOSE SUM-INPUT-FILE.
+           CLOSE SUM-OUTPUT-FILE.
+           DISPLAY "Batch run complete - results written to "
+               "SUMOUT.DAT.".
+
+        ProcessOneSumRecord.
+           READ SUM-INPUT-FILE
+               AT END
+                   MOVE "Y" TO EndOfSumInputSwitch
+               NOT AT END
+                   PERFORM SummarizeOneSumRecord
+           END-READ.
+
+        SummarizeOneSumRecord.
+           MOVE SUMIN-USERNAME TO UserName
+           MOVE SUMIN-NUM1 TO Num1
+           MOVE SUMIN-NUM2 TO Num2
+           MOVE SUMIN-SSN TO SSNum
+           move "N" to TotalOverflowSwitch
+           compute Total = Num1 + Num2
+               on size error
+                   move "Y" to TotalOverflowSwitch
+           end-compute
+           perform ValidateSSN
+           if SSNIsValid
+               perform CheckSSNDuplicate
+               if SSNIsDuplicate
+                   move "N" to SSNValidSwitch
+               end-if
+           end-if
+
+           MOVE UserName TO SUMOUT-USERNAME
+           MOVE Num1 TO SUMOUT-NUM1
+           MOVE Num2 TO SUMOUT-NUM2
+           MOVE Total TO SUMOUT-TOTAL
+           MOVE TotalOverflowSwitch TO SUMOUT-OVERFLOW
+           MOVE SSNum TO SUMOUT-SSN
+           MOVE SSNValidSwitch TO SUMOUT-SSN-VALID
+           WRITE SUMOUT-RECORD.
+
+        AcceptAndValidateSSN.
+            accept SSNum
+            perform ValidateSSN
+            if SSNIsValid
+                perform CheckSSNDuplicate
+                if SSNIsDuplicate
+                    move "N" to SSNValidSwitch
+                    display "SSN already on file for customer "
+                        CUST-NUMBER "."
+                    display "Please re-enter: "
+                end-if
+            else
+                display "Invalid SSN - area cannot be 000, 666 or "
+                    "900-999 and group/serial cannot be zero."
+                display "Please re-enter: "
+            end-if.
+
+      *> Looks the just-accepted SSN up on the Customer Master's
+      *> alternate SSN key so two customers can't be keyed in with
+      *> the same SSN.
+        CheckSSNDuplicate.
+            move "N" to SSNDuplicateSwitch
+            move SSArea to CUST-SSN-AREA
+            move SSGroup to CUST-SSN-GROUP
+            move SSSerial to CUST-SSN-SERIAL
+            open input CUSTOMER-MASTER
+            if CustomerFileStatus not = "35"
+                read CUSTOMER-MASTER key is CUST-SSN
+                    not invalid key
+                        move "Y" to SSNDuplicateSwitch
+                end-read
+                close CUSTOMER-MASTER
+            end-if.
+
+      *> Prices one line item - extends unit price by quantity,
+      *> applies a sales tax rate derived from PIValue (the unused
+      *> exercise constant this paragraph was added to put to work)
+      *> and adds the tax to the extended price for the line total,
+      *> the same way Total is computed from Num1 and Num2 above.
+        CalculateLineTotal.
+            move "N" to LineTotalOverflowSwitch
+            compute TaxRate = PIValue / 100
+                on size error
+                    move "Y" to LineTotalOverflowSwitch
+            end-compute
+            compute ExtendedPrice = UnitPrice * Quantity
+                on size error
+                    move "Y" to LineTotalOverflowSwitch
+            end-compute
+            compute TaxAmount = ExtendedPrice * TaxRate
+                on size error
+                    move "Y" to LineTotalOverflowSwitch
+            end-compute
+            compute LineTotal = ExtendedPrice + TaxAmount
+                on size error
+                    move "Y" to LineTotalOverflowSwitch
+            end-compute.
+
+      *> Rejects the SSA-invalid area ranges and a zero group or
+      *> serial, since a real SSN never uses those values.
+        ValidateSSN.
+            move "Y" to SSNValidSwitch
+            if SSArea = 0 or SSArea = 666
+                or (SSArea >= 900 and SSArea <= 999)
+                move "N" to SSNValidSwitch
+            end-if
+            if SSGroup = 0
+                move "N" to SSNValidSwitch
+            end-if
+            if SSSerial = 0
+                move "N" to SSNValidSwitch
+            end-if.
