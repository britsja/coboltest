@@ -4,16 +4,64 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 DummyInput      PIC X(1) VALUE SPACES. *> To capture user key press.
+       01 DummyInput      PIC X(1) VALUE SPACES.
+      *> To capture user key press.
+       01 NameValidSwitch PIC X(01) VALUE "N".
+          88 NameIsValid VALUE "Y".
+       01 AgeValidSwitch  PIC X(01) VALUE "N".
+          88 AgeIsValid VALUE "Y".
 
        SCREEN SECTION.
        01 TestScreen.
-           05 Line1 PIC X(40) VALUE "SCREEN SECTION TEST" LINE 5 COLUMN 20.
-           05 Line2 PIC X(40) VALUE "Press Enter to exit." LINE 7 COLUMN 20.
+           05 Line1 PIC X(40) VALUE "SCREEN SECTION TEST"
+               LINE 5 COLUMN 20.
+           05 Line2 PIC X(40) VALUE "Press Enter to exit."
+               LINE 7 COLUMN 20.
+           05 NamePrompt PIC X(20) VALUE "Enter your name: "
+               LINE 9 COLUMN 20.
+           05 NameReply PIC X(20)
+               LINE 9 COLUMN 40.
+           05 AgePrompt PIC X(20) VALUE "Enter your age: "
+               LINE 10 COLUMN 20.
+           05 AgeReply PIC 9(03)
+               LINE 10 COLUMN 40.
 
        PROCEDURE DIVISION.
        Main.
            DISPLAY TestScreen.
+           PERFORM AcceptAndValidateName UNTIL NameIsValid.
+           PERFORM AcceptAndValidateAge UNTIL AgeIsValid.
            ACCEPT DummyInput. *> Wait for user to press any key.
            STOP RUN.
 
+      *> Required-field check - re-prompts instead of accepting a
+      *> blank name, the pattern future data-entry screens should
+      *> follow for their own required fields.
+       AcceptAndValidateName.
+           ACCEPT NameReply OF TestScreen.
+           MOVE "Y" TO NameValidSwitch
+           IF NameReply OF TestScreen = SPACES
+               MOVE "N" TO NameValidSwitch
+               DISPLAY "Name is required - please re-enter."
+                   AT LINE 12 COLUMN 20
+           ELSE
+               IF NameReply OF TestScreen NOT ALPHABETIC
+                   MOVE "N" TO NameValidSwitch
+                   DISPLAY "Name must be letters only - please "
+                       "re-enter." AT LINE 12 COLUMN 20
+               END-IF
+           END-IF.
+
+      *> Numeric class check - re-prompts instead of accepting a
+      *> blank/zero age, the pattern future numeric fields should
+      *> follow for their own class checks.
+       AcceptAndValidateAge.
+           ACCEPT AgeReply OF TestScreen.
+           IF AgeReply OF TestScreen NUMERIC
+               AND AgeReply OF TestScreen > 0
+               MOVE "Y" TO AgeValidSwitch
+           ELSE
+               MOVE "N" TO AgeValidSwitch
+               DISPLAY "Age must be a positive number - please "
+                   "re-enter." AT LINE 12 COLUMN 20
+           END-IF.
