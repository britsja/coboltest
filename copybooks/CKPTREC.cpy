@@ -0,0 +1,17 @@
+      *> ----------------------------------------------------------
+      *> CKPTREC.cpy
+      *> Checkpoint record layout - records the last key a batch
+      *> job successfully processed so a restart run can resume
+      *> from that point instead of reprocessing the whole file.
+      *> ----------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CKPT-JOB-NAME          PIC X(10).
+           05  CKPT-LAST-KEY          PIC 9(08).
+           05  CKPT-DATE.
+               10  CKPT-DATE-CCYY     PIC 9(04).
+               10  CKPT-DATE-MM       PIC 9(02).
+               10  CKPT-DATE-DD       PIC 9(02).
+           05  CKPT-TIME.
+               10  CKPT-TIME-HH       PIC 9(02).
+               10  CKPT-TIME-MM       PIC 9(02).
+               10  CKPT-TIME-SS       PIC 9(02).
