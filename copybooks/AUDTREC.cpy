@@ -0,0 +1,17 @@
+      *> ----------------------------------------------------------
+      *> AUDTREC.cpy
+      *> Audit log record layout - one line per menu selection so
+      *> Order/Customer maintenance activity can be reconstructed.
+      *> ----------------------------------------------------------
+       01  AUDIT-RECORD.
+           05  AUDIT-USER-ID          PIC X(08).
+           05  AUDIT-DATE.
+               10  AUDIT-DATE-CCYY    PIC 9(04).
+               10  AUDIT-DATE-MM      PIC 9(02).
+               10  AUDIT-DATE-DD      PIC 9(02).
+           05  AUDIT-TIME.
+               10  AUDIT-TIME-HH      PIC 9(02).
+               10  AUDIT-TIME-MM      PIC 9(02).
+               10  AUDIT-TIME-SS      PIC 9(02).
+           05  AUDIT-OPTION           PIC X(30).
+           05  AUDIT-OUTCOME          PIC X(70).
