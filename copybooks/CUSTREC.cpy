@@ -0,0 +1,26 @@
+      *> ----------------------------------------------------------
+      *> CUSTREC.cpy
+      *> Customer Master record layout.  Shared by every program
+      *> that reads or writes CUSTOMER-MASTER (JanApp customer
+      *> maintenance/reports, and coboltest's SSN duplicate check)
+      *> so the layout only has to change in one place.
+      *> ----------------------------------------------------------
+       01  CUSTOMER-RECORD.
+           05  CUST-NUMBER            PIC 9(06).
+           05  CUST-NAME              PIC X(30).
+           05  CUST-ADDRESS.
+               10  CUST-ADDR-LINE1    PIC X(30).
+               10  CUST-ADDR-LINE2    PIC X(30).
+               10  CUST-CITY          PIC X(20).
+               10  CUST-STATE         PIC X(02).
+               10  CUST-ZIP           PIC X(10).
+           05  CUST-PHONE             PIC X(14).
+           05  CUST-SSN.
+               10  CUST-SSN-AREA      PIC 9(03).
+               10  CUST-SSN-GROUP     PIC 9(02).
+               10  CUST-SSN-SERIAL    PIC 9(04).
+           05  CUST-STATUS            PIC X(01).
+               88  CUST-STATUS-ACTIVE     VALUE "A".
+               88  CUST-STATUS-INACTIVE   VALUE "I".
+               88  CUST-STATUS-DELETED    VALUE "D".
+           05  FILLER                 PIC X(10).
