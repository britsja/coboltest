@@ -0,0 +1,18 @@
+      *> ----------------------------------------------------------
+      *> OPERREC.cpy
+      *> Operator Master record layout - used by JanApp's logon
+      *> screen to identify who is signed on and what role-based
+      *> menu options they are entitled to use.
+      *> ----------------------------------------------------------
+       01  OPERATOR-RECORD.
+           05  OPER-USER-ID           PIC X(08).
+           05  OPER-PASSWORD          PIC X(08).
+           05  OPER-NAME              PIC X(30).
+           05  OPER-ROLE              PIC X(01).
+               88  OPER-ROLE-CLERK        VALUE "C".
+               88  OPER-ROLE-SUPERVISOR   VALUE "S".
+               88  OPER-ROLE-ADMIN        VALUE "A".
+           05  OPER-STATUS             PIC X(01).
+               88  OPER-STATUS-ACTIVE      VALUE "A".
+               88  OPER-STATUS-INACTIVE    VALUE "I".
+           05  FILLER                  PIC X(10).
