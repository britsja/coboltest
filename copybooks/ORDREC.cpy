@@ -0,0 +1,33 @@
+      *> ----------------------------------------------------------
+      *> ORDREC.cpy
+      *> Order Master record layout.  Shared by every program that
+      *> reads or writes ORDER-MASTER (JanApp order entry/edit/
+      *> lookup/reports, and any batch job against the order file)
+      *> so the layout only has to change in one place.
+      *> ----------------------------------------------------------
+       01  ORDER-RECORD.
+           05  ORD-NUMBER             PIC 9(08).
+           05  ORD-CUSTOMER-NUMBER    PIC 9(06).
+           05  ORD-DATE.
+               10  ORD-DATE-CCYY      PIC 9(04).
+               10  ORD-DATE-MM        PIC 9(02).
+               10  ORD-DATE-DD        PIC 9(02).
+           05  ORD-SHIP-DATE.
+               10  ORD-SHIP-CCYY      PIC 9(04).
+               10  ORD-SHIP-MM        PIC 9(02).
+               10  ORD-SHIP-DD        PIC 9(02).
+           05  ORD-STATUS             PIC X(01).
+               88  ORD-STATUS-OPEN        VALUE "O".
+               88  ORD-STATUS-SHIPPED     VALUE "S".
+               88  ORD-STATUS-CANCELLED   VALUE "C".
+           05  ORD-LINE-COUNT         PIC 9(02).
+           05  ORD-LINE-ITEM OCCURS 5 TIMES.
+               10  ORD-ITEM-NUMBER    PIC X(10).
+               10  ORD-ITEM-QTY       PIC 9(05).
+               10  ORD-ITEM-PRICE     PIC 9(05)V99.
+               10  ORD-ITEM-EXT-PRICE PIC 9(07)V99.
+           05  ORD-TAX-RATE           PIC 9V9999.
+           05  ORD-SUBTOTAL           PIC 9(07)V99.
+           05  ORD-TAX-AMOUNT         PIC 9(07)V99.
+           05  ORD-TOTAL-AMOUNT       PIC 9(07)V99.
+           05  FILLER                 PIC X(09).
