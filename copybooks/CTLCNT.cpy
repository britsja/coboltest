@@ -0,0 +1,20 @@
+      *> ----------------------------------------------------------
+      *> CTLCNT.cpy
+      *> Control count record - records read/added/changed/deleted
+      *> against Customer and Order Master during a run, plus the
+      *> file record count before and after, so a control-count
+      *> balancing report can prove the run didn't lose or gain
+      *> records it shouldn't have.
+      *> ----------------------------------------------------------
+       01  CONTROL-COUNT-RECORD.
+           05  CTLCNT-ORDER-BEGIN-COUNT     PIC 9(07).
+           05  CTLCNT-ORDER-END-COUNT       PIC 9(07).
+           05  CTLCNT-ORDERS-READ           PIC 9(05).
+           05  CTLCNT-ORDERS-ADDED          PIC 9(05).
+           05  CTLCNT-ORDERS-CHANGED        PIC 9(05).
+           05  CTLCNT-CUSTOMER-BEGIN-COUNT  PIC 9(07).
+           05  CTLCNT-CUSTOMER-END-COUNT    PIC 9(07).
+           05  CTLCNT-CUSTOMERS-READ        PIC 9(05).
+           05  CTLCNT-CUSTOMERS-ADDED       PIC 9(05).
+           05  CTLCNT-CUSTOMERS-CHANGED     PIC 9(05).
+           05  CTLCNT-CUSTOMERS-DELETED     PIC 9(05).
